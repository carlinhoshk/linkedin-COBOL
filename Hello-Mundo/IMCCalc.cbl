@@ -10,23 +10,127 @@
       *E Virgula já que no Brasil é diferente do EUA em questão de ponto
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-AUDIT-LOG ASSIGN TO "BMI-AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-AUDIT-LOG.
+       01  AUDIT-LOG-RECORD        PIC X(80).
+
            WORKING-STORAGE SECTION.
-           01 weight PIC 9(3) VALUE 0.
-           01 heights PIC 9(3) VALUE 0.
-           01 bmi PIC 9(3) VALUE 0.
-       
+           01 WS-UNIT-SYSTEM PIC X VALUE 'M'.
+               88 WS-METRIC        VALUE 'M' 'm'.
+               88 WS-IMPERIAL      VALUE 'I' 'i'.
+           01 weight PIC 9(3)V99 VALUE 0.
+           01 heights PIC 9(3)V99 VALUE 0.
+           01 WS-ENTERED-WEIGHT PIC 9(3)V99 VALUE 0.
+           01 WS-ENTERED-HEIGHT PIC 9(3)V99 VALUE 0.
+           01 WS-HEIGHT-METERS PIC 9V9999 VALUE 0.
+           01 bmi PIC 9(3)V99 VALUE 0.
+           01 WS-BMI-DISPLAY PIC ZZ9,99.
+           01 WS-BMI-CATEGORY PIC X(17) VALUE SPACES.
+           01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+           01 WS-CURRENT-DATE-TIME PIC X(21).
+           01 WS-CDT-FIELDS REDEFINES WS-CURRENT-DATE-TIME.
+               05 WS-CDT-YEAR      PIC 9(4).
+               05 WS-CDT-MONTH     PIC 9(2).
+               05 WS-CDT-DAY       PIC 9(2).
+               05 WS-CDT-HOUR      PIC 9(2).
+               05 WS-CDT-MIN       PIC 9(2).
+               05 WS-CDT-SEC       PIC 9(2).
+               05 FILLER           PIC X(7).
+           01 WS-AUDIT-RECORD.
+               05 WS-AUDIT-TIMESTAMP.
+                   10 FILLER           PIC X(4)  VALUE SPACES.
+                   10 WS-AUD-YEAR      PIC 9(4).
+                   10 FILLER           PIC X     VALUE '-'.
+                   10 WS-AUD-MONTH     PIC 9(2).
+                   10 FILLER           PIC X     VALUE '-'.
+                   10 WS-AUD-DAY       PIC 9(2).
+                   10 FILLER           PIC X     VALUE SPACE.
+                   10 WS-AUD-HOUR      PIC 9(2).
+                   10 FILLER           PIC X     VALUE ':'.
+                   10 WS-AUD-MIN       PIC 9(2).
+                   10 FILLER           PIC X     VALUE ':'.
+                   10 WS-AUD-SEC       PIC 9(2).
+               05 FILLER               PIC X(3)  VALUE ' W='.
+               05 WS-AUDIT-WEIGHT      PIC ZZ9,99.
+               05 FILLER               PIC X(3)  VALUE ' H='.
+               05 WS-AUDIT-HEIGHT      PIC ZZ9,99.
+               05 FILLER               PIC X(5)  VALUE ' IMC='.
+               05 WS-AUDIT-BMI         PIC ZZ9,99.
+
        PROCEDURE DIVISION.
        0100-START-HERE.
+           PERFORM 0150-GET-UNIT-SYSTEM.
            DISPLAY "Entre com seu Peso aqui: ".
            ACCEPT weight.
            DISPLAY "Entre com sua Altura aqui: ".
            ACCEPT heights.
-           
-           COMPUTE bmi = weight / (heights ** 2).
-           DISPLAY "Seu IMC é: " BMI, "%".
+           MOVE weight TO WS-ENTERED-WEIGHT.
+           MOVE heights TO WS-ENTERED-HEIGHT.
+
+           PERFORM 0200-CONVERT-UNITS.
+           COMPUTE bmi ROUNDED = weight / (WS-HEIGHT-METERS ** 2).
+           PERFORM 0300-CLASSIFY-BMI.
+           MOVE bmi TO WS-BMI-DISPLAY.
+           DISPLAY "Seu IMC é: " WS-BMI-DISPLAY.
+           DISPLAY "Classificação: " WS-BMI-CATEGORY.
+           PERFORM 0400-LOG-AUDIT.
 
        STOP RUN.
-       END PROGRAM IMCCALCULADORA.
 
+       0150-GET-UNIT-SYSTEM.
+           DISPLAY "Sistema de unidades - M=Metrico(kg/cm) "
+               "I=Imperial(lb/in): ".
+           ACCEPT WS-UNIT-SYSTEM.
+           IF NOT WS-METRIC AND NOT WS-IMPERIAL
+               MOVE 'M' TO WS-UNIT-SYSTEM
+           END-IF.
+
+       0200-CONVERT-UNITS.
+      *Peso e altura chegam aqui na unidade digitada; convertemos
+      *para kg/metros antes do COMPUTE do bmi.
+           IF WS-IMPERIAL
+               COMPUTE weight = weight / 2,2046
+               COMPUTE heights = heights * 2,54
+           END-IF.
+           COMPUTE WS-HEIGHT-METERS = heights / 100.
+
+       0300-CLASSIFY-BMI.
+           EVALUATE TRUE
+               WHEN bmi < 18,5
+                   MOVE "ABAIXO DO PESO" TO WS-BMI-CATEGORY
+               WHEN bmi < 25,0
+                   MOVE "PESO NORMAL" TO WS-BMI-CATEGORY
+               WHEN bmi < 30,0
+                   MOVE "SOBREPESO" TO WS-BMI-CATEGORY
+               WHEN OTHER
+                   MOVE "OBESIDADE" TO WS-BMI-CATEGORY
+           END-EVALUATE.
+
+       0400-LOG-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CDT-YEAR TO WS-AUD-YEAR.
+           MOVE WS-CDT-MONTH TO WS-AUD-MONTH.
+           MOVE WS-CDT-DAY TO WS-AUD-DAY.
+           MOVE WS-CDT-HOUR TO WS-AUD-HOUR.
+           MOVE WS-CDT-MIN TO WS-AUD-MIN.
+           MOVE WS-CDT-SEC TO WS-AUD-SEC.
+           MOVE WS-ENTERED-WEIGHT TO WS-AUDIT-WEIGHT.
+           MOVE WS-ENTERED-HEIGHT TO WS-AUDIT-HEIGHT.
+           MOVE bmi TO WS-AUDIT-BMI.
+
+           OPEN EXTEND BMI-AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT BMI-AUDIT-LOG
+           END-IF.
+           MOVE WS-AUDIT-RECORD TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE BMI-AUDIT-LOG.
+
+       END PROGRAM IMCCALCULADORA.
