@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     IMCCALCULADORALOTE.
+       AUTHOR.         Carlinhoshk.
+      *Versão em lote do IMCCALCULADORA: le o peso e a altura de cada
+      *pessoa de um arquivo sequencial em vez de pedir no terminal,
+      *para rodar a calculadora numa lista inteira de pacientes.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-FILE ASSIGN TO "BMI-INPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BMI-FILE-STATUS.
+           SELECT BMI-AUDIT-LOG ASSIGN TO "BMI-AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-FILE.
+       01  BMIDETAILS.
+           88 ENDOFBMI             VALUE HIGH-VALUES.
+           05 PERSON-NAME.
+               10 LASTNAME         PIC X(20).
+               10 FIRSTNAME        PIC X(20).
+           05 HEIGHT-INCHES        PIC 999.
+           05 WEIGHT               PIC 999.
+
+       FD  BMI-AUDIT-LOG.
+       01  AUDIT-LOG-RECORD        PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-BMI-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+           01 WS-UNIT-SYSTEM PIC X VALUE 'M'.
+               88 WS-METRIC        VALUE 'M' 'm'.
+               88 WS-IMPERIAL      VALUE 'I' 'i'.
+           01 WS-WEIGHT PIC 9(3)V99 VALUE 0.
+           01 WS-HEIGHTS PIC 9(3)V99 VALUE 0.
+           01 WS-ENTERED-WEIGHT PIC 9(3)V99 VALUE 0.
+           01 WS-ENTERED-HEIGHT PIC 9(3)V99 VALUE 0.
+           01 WS-HEIGHT-METERS PIC 9V9999 VALUE 0.
+           01 WS-BMI PIC 9(3)V99 VALUE 0.
+           01 WS-BMI-DISPLAY PIC ZZ9,99.
+           01 WS-BMI-CATEGORY PIC X(17) VALUE SPACES.
+           01 WS-RECORD-COUNT PIC 9(5) VALUE 0.
+           01 WS-CURRENT-DATE-TIME PIC X(21).
+           01 WS-CDT-FIELDS REDEFINES WS-CURRENT-DATE-TIME.
+               05 WS-CDT-YEAR      PIC 9(4).
+               05 WS-CDT-MONTH     PIC 9(2).
+               05 WS-CDT-DAY       PIC 9(2).
+               05 WS-CDT-HOUR      PIC 9(2).
+               05 WS-CDT-MIN       PIC 9(2).
+               05 WS-CDT-SEC       PIC 9(2).
+               05 FILLER           PIC X(7).
+           01 WS-AUDIT-RECORD.
+               05 WS-AUDIT-TIMESTAMP.
+                   10 FILLER           PIC X(4)  VALUE SPACES.
+                   10 WS-AUD-YEAR      PIC 9(4).
+                   10 FILLER           PIC X     VALUE '-'.
+                   10 WS-AUD-MONTH     PIC 9(2).
+                   10 FILLER           PIC X     VALUE '-'.
+                   10 WS-AUD-DAY       PIC 9(2).
+                   10 FILLER           PIC X     VALUE SPACE.
+                   10 WS-AUD-HOUR      PIC 9(2).
+                   10 FILLER           PIC X     VALUE ':'.
+                   10 WS-AUD-MIN       PIC 9(2).
+                   10 FILLER           PIC X     VALUE ':'.
+                   10 WS-AUD-SEC       PIC 9(2).
+               05 FILLER               PIC X(3)  VALUE ' W='.
+               05 WS-AUDIT-WEIGHT      PIC ZZ9,99.
+               05 FILLER               PIC X(3)  VALUE ' H='.
+               05 WS-AUDIT-HEIGHT      PIC ZZ9,99.
+               05 FILLER               PIC X(5)  VALUE ' IMC='.
+               05 WS-AUDIT-BMI         PIC ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0100-START-HERE.
+           PERFORM 0110-GET-UNIT-SYSTEM.
+           PERFORM 0120-OPEN-FILES.
+           READ BMI-FILE
+               AT END SET ENDOFBMI TO TRUE
+           END-READ.
+           PERFORM 0200-PROCESS-RECORD UNTIL ENDOFBMI.
+           PERFORM 0900-CLOSE-FILES.
+           DISPLAY "Registros processados: " WS-RECORD-COUNT.
+
+       STOP RUN.
+
+       0110-GET-UNIT-SYSTEM.
+           DISPLAY "Sistema de unidades do arquivo - M=Metrico(kg/cm)"
+               " I=Imperial(lb/in): ".
+           ACCEPT WS-UNIT-SYSTEM.
+           IF NOT WS-METRIC AND NOT WS-IMPERIAL
+               MOVE 'M' TO WS-UNIT-SYSTEM
+           END-IF.
+
+       0120-OPEN-FILES.
+           OPEN INPUT BMI-FILE.
+           OPEN EXTEND BMI-AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT BMI-AUDIT-LOG
+           END-IF.
+
+       0200-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE WEIGHT TO WS-WEIGHT.
+           MOVE HEIGHT-INCHES TO WS-HEIGHTS.
+           MOVE WS-WEIGHT TO WS-ENTERED-WEIGHT.
+           MOVE WS-HEIGHTS TO WS-ENTERED-HEIGHT.
+
+           PERFORM 0300-CONVERT-UNITS.
+           COMPUTE WS-BMI ROUNDED =
+               WS-WEIGHT / (WS-HEIGHT-METERS ** 2).
+           PERFORM 0400-CLASSIFY-BMI.
+           MOVE WS-BMI TO WS-BMI-DISPLAY.
+           DISPLAY FIRSTNAME " " LASTNAME ": IMC " WS-BMI-DISPLAY
+               " (" WS-BMI-CATEGORY ")".
+           PERFORM 0500-LOG-AUDIT.
+
+           READ BMI-FILE
+               AT END SET ENDOFBMI TO TRUE
+           END-READ.
+
+       0300-CONVERT-UNITS.
+           IF WS-IMPERIAL
+               COMPUTE WS-WEIGHT = WS-WEIGHT / 2,2046
+               COMPUTE WS-HEIGHTS = WS-HEIGHTS * 2,54
+           END-IF.
+           COMPUTE WS-HEIGHT-METERS = WS-HEIGHTS / 100.
+
+       0400-CLASSIFY-BMI.
+           EVALUATE TRUE
+               WHEN WS-BMI < 18,5
+                   MOVE "ABAIXO DO PESO" TO WS-BMI-CATEGORY
+               WHEN WS-BMI < 25,0
+                   MOVE "PESO NORMAL" TO WS-BMI-CATEGORY
+               WHEN WS-BMI < 30,0
+                   MOVE "SOBREPESO" TO WS-BMI-CATEGORY
+               WHEN OTHER
+                   MOVE "OBESIDADE" TO WS-BMI-CATEGORY
+           END-EVALUATE.
+
+       0500-LOG-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CDT-YEAR TO WS-AUD-YEAR.
+           MOVE WS-CDT-MONTH TO WS-AUD-MONTH.
+           MOVE WS-CDT-DAY TO WS-AUD-DAY.
+           MOVE WS-CDT-HOUR TO WS-AUD-HOUR.
+           MOVE WS-CDT-MIN TO WS-AUD-MIN.
+           MOVE WS-CDT-SEC TO WS-AUD-SEC.
+           MOVE WS-ENTERED-WEIGHT TO WS-AUDIT-WEIGHT.
+           MOVE WS-ENTERED-HEIGHT TO WS-AUDIT-HEIGHT.
+           MOVE WS-BMI TO WS-AUDIT-BMI.
+           MOVE WS-AUDIT-RECORD TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+
+       0900-CLOSE-FILES.
+           CLOSE BMI-FILE.
+           CLOSE BMI-AUDIT-LOG.
+
+       END PROGRAM IMCCALCULADORALOTE.
