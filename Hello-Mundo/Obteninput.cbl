@@ -1,18 +1,56 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     "OBTAININPUT".
        AUTHOR.         Carlinhoshk.
-       
+      *Agora serve de porta de entrada do sistema: recebe o nome do
+      *operador e mostra um menu para chamar os outros programas.
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 NAME PIC A(20).
+       01 WS-MENU-OPTION PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
            0100-START-HERE.
-               DISPLAY "Porfavor entre seu nome: ".
-               ACCEPT NAME.
+               PERFORM 0150-GET-VALID-NAME.
                DISPLAY "É muito bom te conheçer, ", NAME.
+               PERFORM 0200-SHOW-MENU.
+
        STOP RUN.
+
+       0150-GET-VALID-NAME.
+           MOVE SPACES TO NAME.
+           PERFORM WITH TEST AFTER UNTIL
+                   NAME IS ALPHABETIC AND NAME NOT = SPACES
+               DISPLAY "Porfavor entre seu nome: "
+               ACCEPT NAME
+               IF NAME = SPACES OR NAME IS NOT ALPHABETIC
+                   DISPLAY "Nome invalido, use somente letras."
+               END-IF
+           END-PERFORM.
+
+       0200-SHOW-MENU.
+           DISPLAY "------------------------------------".
+           DISPLAY "1 - Calculadora de IMC".
+           DISPLAY "2 - Unir cadastros ACME/FUSES".
+           DISPLAY "3 - Relatorio de vendas de video games".
+           DISPLAY "0 - Sair".
+           DISPLAY "Escolha uma opção: ".
+           ACCEPT WS-MENU-OPTION.
+           EVALUATE WS-MENU-OPTION
+               WHEN 1
+                   CALL "IMCCALCULADORA"
+                   END-CALL
+               WHEN 2
+                   CALL "CH5SOLUTION"
+                   END-CALL
+               WHEN 3
+                   CALL "CREATETABLE"
+                   END-CALL
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opção inválida."
+           END-EVALUATE.
+
        END PROGRAM OBTAININPUT.
-       
\ No newline at end of file
