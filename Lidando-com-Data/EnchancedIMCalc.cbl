@@ -3,23 +3,289 @@
        AUTHOR .    Carlinhoshk.
       *Esse programa le um input de um arquivo.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BMI-FILE ASSIGN TO "BMI-INPUT.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PRINT-FILE ASSIGN TO "BMI-REPORT.DAT".
-           FILE SECTION.
-               FD BMX-FILE.
-               
-               01 BMIDETAILS.
-                   88 ENDOFBMI VALUE HIGH-VALUES.
-               05 PERSON-NAME.
-                   10 LASTNAME     PIC x(20).
-                   10 FIRSTNAME    PIC x(20).
-               05 HEIGHT-INCHES    PIC 999.
-               05 WEIGHT           PIC 999.
-               FD PRINT-FILE.
-               
-               
-               
-               
\ No newline at end of file
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BMI-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "BMI-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "BMI-EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "BMI-AUDIT-LOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-FILE.
+       01  BMIDETAILS.
+           88 ENDOFBMI             VALUE HIGH-VALUES.
+           05 PERSON-NAME.
+               10 LASTNAME         PIC X(20).
+               10 FIRSTNAME        PIC X(20).
+           05 HEIGHT-INCHES        PIC 999.
+           05 WEIGHT                PIC 999.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE              PIC X(90).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE          PIC X(90).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BMI-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-PRINT-FILE-STATUS      PIC XX VALUE SPACES.
+       01  WS-EXCEPTION-FILE-STATUS  PIC XX VALUE SPACES.
+       01  WS-AUDIT-FILE-STATUS      PIC XX VALUE SPACES.
+
+       01  WS-UNIT-SYSTEM PIC X VALUE 'I'.
+           88 WS-METRIC            VALUE 'M' 'm'.
+           88 WS-IMPERIAL          VALUE 'I' 'i'.
+
+       01  WS-WEIGHT                PIC 9(3)V99 VALUE 0.
+       01  WS-HEIGHT                PIC 9(3)V99 VALUE 0.
+       01  WS-HEIGHT-METERS         PIC 9V9999 VALUE 0.
+       01  WS-BMI                   PIC 9(3)V99 VALUE 0.
+       01  WS-BMI-DISPLAY           PIC ZZ9,99.
+       01  WS-BMI-CATEGORY          PIC X(17) VALUE SPACES.
+
+       01  WS-VALID-RECORD          PIC X VALUE 'Y'.
+           88 WS-RECORD-IS-VALID    VALUE 'Y'.
+           88 WS-RECORD-IS-INVALID  VALUE 'N'.
+       01  WS-REJECT-REASON         PIC X(40) VALUE SPACES.
+
+       01  WS-RECORD-COUNT          PIC 9(5) VALUE 0.
+       01  WS-EXCEPTION-COUNT       PIC 9(5) VALUE 0.
+       01  WS-VALID-COUNT           PIC 9(5) VALUE 0.
+       01  WS-TOTAL-BMI             PIC 9(7)V99 VALUE 0.
+       01  WS-AVERAGE-BMI           PIC 9(3)V99 VALUE 0.
+       01  WS-AVERAGE-BMI-DISPLAY   PIC ZZ9,99.
+
+       01  WS-CURRENT-DATE-TIME     PIC X(21).
+       01  WS-CDT-FIELDS REDEFINES WS-CURRENT-DATE-TIME.
+           05 WS-CDT-YEAR           PIC 9(4).
+           05 WS-CDT-MONTH          PIC 9(2).
+           05 WS-CDT-DAY            PIC 9(2).
+           05 WS-CDT-HOUR           PIC 9(2).
+           05 WS-CDT-MIN            PIC 9(2).
+           05 WS-CDT-SEC            PIC 9(2).
+           05 FILLER                PIC X(7).
+
+       01  WS-REPORT-TITLE.
+           05 FILLER                PIC X(22) VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE
+              'RELATORIO DE CALCULO DE IMC'.
+
+       01  WS-HEADING-LINE.
+           05 FILLER                PIC X(20) VALUE 'SOBRENOME'.
+           05 FILLER                PIC X(20) VALUE 'NOME'.
+           05 FILLER                PIC X(10) VALUE 'ALTURA'.
+           05 FILLER                PIC X(10) VALUE 'PESO'.
+           05 FILLER                PIC X(10) VALUE 'IMC'.
+           05 FILLER                PIC X(17) VALUE 'CATEGORIA'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DET-LASTNAME       PIC X(20).
+           05 WS-DET-FIRSTNAME      PIC X(20).
+           05 WS-DET-HEIGHT         PIC ZZ9,99.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 WS-DET-WEIGHT         PIC ZZ9,99.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 WS-DET-BMI            PIC ZZ9,99.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 WS-DET-CATEGORY       PIC X(17).
+
+       01  WS-TRAILER-LINE-1.
+           05 FILLER                PIC X(26) VALUE
+              'TOTAL DE REGISTROS LIDOS: '.
+           05 WS-TRL-RECORD-COUNT   PIC ZZZZ9.
+
+       01  WS-TRAILER-LINE-2.
+           05 FILLER                PIC X(25) VALUE
+              'IMC MEDIO: '.
+           05 WS-TRL-AVERAGE-BMI    PIC ZZ9,99.
+
+       01  WS-EXCEPTION-DETAIL.
+           05 WS-EXC-LASTNAME       PIC X(20).
+           05 WS-EXC-FIRSTNAME      PIC X(20).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-EXC-REASON         PIC X(40).
+
+       01  WS-AUDIT-RECORD.
+           05 WS-AUDIT-TIMESTAMP.
+               10 FILLER            PIC X(4)  VALUE SPACES.
+               10 WS-AUD-YEAR       PIC 9(4).
+               10 FILLER            PIC X     VALUE '-'.
+               10 WS-AUD-MONTH      PIC 9(2).
+               10 FILLER            PIC X     VALUE '-'.
+               10 WS-AUD-DAY        PIC 9(2).
+               10 FILLER            PIC X     VALUE SPACE.
+               10 WS-AUD-HOUR       PIC 9(2).
+               10 FILLER            PIC X     VALUE ':'.
+               10 WS-AUD-MIN        PIC 9(2).
+               10 FILLER            PIC X     VALUE ':'.
+               10 WS-AUD-SEC        PIC 9(2).
+           05 FILLER                PIC X(3)  VALUE ' W='.
+           05 WS-AUDIT-WEIGHT       PIC ZZ9,99.
+           05 FILLER                PIC X(3)  VALUE ' H='.
+           05 WS-AUDIT-HEIGHT       PIC ZZ9,99.
+           05 FILLER                PIC X(5)  VALUE ' IMC='.
+           05 WS-AUDIT-BMI          PIC ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0100-BEGIN.
+           PERFORM 0110-GET-UNIT-SYSTEM.
+           PERFORM 0120-OPEN-FILES.
+           WRITE PRINT-LINE FROM WS-REPORT-TITLE.
+           WRITE PRINT-LINE FROM WS-HEADING-LINE.
+           READ BMI-FILE
+               AT END SET ENDOFBMI TO TRUE
+           END-READ.
+           PERFORM 0200-PROCESS-RECORD UNTIL ENDOFBMI.
+           PERFORM 0400-WRITE-TRAILER.
+           PERFORM 0900-CLOSE-FILES.
+
+       STOP RUN.
+
+       0110-GET-UNIT-SYSTEM.
+           DISPLAY "Unidades do arquivo - M=Metrico(kg/cm) "
+               "I=Imperial(lb/in): ".
+           ACCEPT WS-UNIT-SYSTEM.
+           IF NOT WS-METRIC AND NOT WS-IMPERIAL
+               MOVE 'I' TO WS-UNIT-SYSTEM
+           END-IF.
+
+       0120-OPEN-FILES.
+           OPEN INPUT BMI-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       0200-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM 0210-VALIDATE-RECORD.
+           IF WS-RECORD-IS-VALID
+               PERFORM 0220-CALCULATE-BMI
+               PERFORM 0230-WRITE-DETAIL
+               PERFORM 0240-LOG-AUDIT
+           ELSE
+               PERFORM 0250-WRITE-EXCEPTION
+           END-IF.
+           READ BMI-FILE
+               AT END SET ENDOFBMI TO TRUE
+           END-READ.
+
+       0210-VALIDATE-RECORD.
+           SET WS-RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           EVALUATE TRUE
+               WHEN HEIGHT-INCHES NOT NUMERIC OR HEIGHT-INCHES = ZEROES
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "ALTURA ZERADA OU EM BRANCO"
+                       TO WS-REJECT-REASON
+               WHEN WS-IMPERIAL AND HEIGHT-INCHES > 100
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "ALTURA FORA DO INTERVALO (MAX 100 POL)"
+                       TO WS-REJECT-REASON
+               WHEN WS-METRIC AND HEIGHT-INCHES > 250
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "ALTURA FORA DO INTERVALO (MAX 250 CM)"
+                       TO WS-REJECT-REASON
+               WHEN WEIGHT NOT NUMERIC OR WEIGHT = ZEROES
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "PESO ZERADO OU EM BRANCO"
+                       TO WS-REJECT-REASON
+               WHEN WEIGHT > 500
+                   SET WS-RECORD-IS-INVALID TO TRUE
+                   MOVE "PESO FORA DO INTERVALO (MAX 500 LB)"
+                       TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       0220-CALCULATE-BMI.
+           MOVE WEIGHT TO WS-WEIGHT.
+           MOVE HEIGHT-INCHES TO WS-HEIGHT.
+           IF WS-METRIC
+               COMPUTE WS-HEIGHT-METERS = WS-HEIGHT / 100
+               COMPUTE WS-BMI ROUNDED =
+                   WS-WEIGHT / (WS-HEIGHT-METERS ** 2)
+           ELSE
+               COMPUTE WS-BMI ROUNDED =
+                   703 * WS-WEIGHT / (WS-HEIGHT ** 2)
+           END-IF.
+           PERFORM 0225-CLASSIFY-BMI.
+           ADD WS-BMI TO WS-TOTAL-BMI.
+
+       0225-CLASSIFY-BMI.
+           EVALUATE TRUE
+               WHEN WS-BMI < 18,5
+                   MOVE "ABAIXO DO PESO" TO WS-BMI-CATEGORY
+               WHEN WS-BMI < 25,0
+                   MOVE "PESO NORMAL" TO WS-BMI-CATEGORY
+               WHEN WS-BMI < 30,0
+                   MOVE "SOBREPESO" TO WS-BMI-CATEGORY
+               WHEN OTHER
+                   MOVE "OBESIDADE" TO WS-BMI-CATEGORY
+           END-EVALUATE.
+
+       0230-WRITE-DETAIL.
+           MOVE LASTNAME TO WS-DET-LASTNAME.
+           MOVE FIRSTNAME TO WS-DET-FIRSTNAME.
+           MOVE WS-HEIGHT TO WS-DET-HEIGHT.
+           MOVE WS-WEIGHT TO WS-DET-WEIGHT.
+           MOVE WS-BMI TO WS-DET-BMI.
+           MOVE WS-BMI-CATEGORY TO WS-DET-CATEGORY.
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+
+       0240-LOG-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CDT-YEAR TO WS-AUD-YEAR.
+           MOVE WS-CDT-MONTH TO WS-AUD-MONTH.
+           MOVE WS-CDT-DAY TO WS-AUD-DAY.
+           MOVE WS-CDT-HOUR TO WS-AUD-HOUR.
+           MOVE WS-CDT-MIN TO WS-AUD-MIN.
+           MOVE WS-CDT-SEC TO WS-AUD-SEC.
+           MOVE WS-WEIGHT TO WS-AUDIT-WEIGHT.
+           MOVE WS-HEIGHT TO WS-AUDIT-HEIGHT.
+           MOVE WS-BMI TO WS-AUDIT-BMI.
+           WRITE AUDIT-LINE FROM WS-AUDIT-RECORD.
+
+       0250-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE LASTNAME TO WS-EXC-LASTNAME.
+           MOVE FIRSTNAME TO WS-EXC-FIRSTNAME.
+           MOVE WS-REJECT-REASON TO WS-EXC-REASON.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+
+       0400-WRITE-TRAILER.
+           SUBTRACT WS-EXCEPTION-COUNT FROM WS-RECORD-COUNT
+               GIVING WS-VALID-COUNT.
+           MOVE WS-RECORD-COUNT TO WS-TRL-RECORD-COUNT.
+           WRITE PRINT-LINE FROM WS-TRAILER-LINE-1.
+           IF WS-VALID-COUNT > 0
+               COMPUTE WS-AVERAGE-BMI ROUNDED =
+                   WS-TOTAL-BMI / WS-VALID-COUNT
+           ELSE
+               MOVE 0 TO WS-AVERAGE-BMI
+           END-IF.
+           MOVE WS-AVERAGE-BMI TO WS-TRL-AVERAGE-BMI.
+           WRITE PRINT-LINE FROM WS-TRAILER-LINE-2.
+
+       0900-CLOSE-FILES.
+           CLOSE BMI-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM ENHANCEDBMICALCULATOR.
