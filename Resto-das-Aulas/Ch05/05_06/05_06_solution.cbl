@@ -5,64 +5,617 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 	   SELECT ACMEEMPLOYEES ASSIGN TO "ACME.DAT"
-        FILE STATUS IS FILE-CHECK-KEY
+        FILE STATUS IS ACME-FILE-STATUS
 		ORGANIZATION IS LINE SEQUENTIAL.
 
 	   SELECT FUSESEMPLOYEES ASSIGN TO "FUSESINC.DAT"
+        FILE STATUS IS FUSES-FILE-STATUS
 	     ORGANIZATION IS LINE SEQUENTIAL.
-    
+
        SELECT SORTEDFILE ASSIGN TO "EMPLOYEES.NEW"
+        FILE STATUS IS SORTED-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WORKFILE ASSIGN TO "WORK.TMP"
+        FILE STATUS IS WORK-FILE-STATUS.
+
+       SELECT OLD-SORTEDFILE ASSIGN TO "EMPLOYEES.NEW"
+        FILE STATUS IS OLD-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BACKUP-FILE ASSIGN TO DYNAMIC WS-BACKUP-FILE-NAME
+        FILE STATUS IS BACKUP-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT PRIOR-EMPLOYEES ASSIGN TO "EMPLOYEES.PRIOR"
+        FILE STATUS IS PRIOR-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DUPLICATE-REPORT ASSIGN TO "DUPLICATE-SSN-REPORT.DAT"
+        FILE STATUS IS DUP-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SEQUENCE-EXCEPTIONS ASSIGN TO "SEQUENCE-EXCEPTIONS.DAT"
+        FILE STATUS IS SEQ-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CONTROL-REPORT ASSIGN TO "MERGE-CONTROL-TOTALS.DAT"
+        FILE STATUS IS CTL-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO "MERGE-CHECKPOINT.DAT"
+        FILE STATUS IS CKPT-FILE-STATUS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT HIRE-TERM-REPORT ASSIGN TO "NEW-HIRES-TERMINATIONS.DAT"
+        FILE STATUS IS HT-FILE-STATUS
         ORGANIZATION IS LINE SEQUENTIAL.
-		
-       SELECT WORKFILE ASSIGN TO "WORK.TMP".
-	               
+
        DATA DIVISION.
        FILE SECTION.
 	   FD ACMEEMPLOYEES.
-	   01 ACMEDETAILS     PIC X(47).
-	
+	   01 ACMEDETAILS.
+	       88  END-OF-ACME            VALUE HIGH-VALUES.
+           COPY EMPREC.
+
        FD FUSESEMPLOYEES.
-	   01 FUSESDETAILS  PIC X(47).
-	
-			
+	   01 FUSESDETAILS.
+	       88  END-OF-FUSES           VALUE HIGH-VALUES.
+           COPY EMPREC.
+
        FD SORTEDFILE.
-	   01 SORTDETAILS        PIC X(47).
-				
-				
+	   01 SORTDETAILS.
+	       88  END-OF-SORTED          VALUE HIGH-VALUES.
+           COPY EMPREC.
+
        SD WORKFILE.
        01 WORKREC.
-          	02 WF-SSN        PIC 9(9).
-			02 FILLER        PIC X(38).	   
-   
+           COPY EMPREC.
+
+       FD OLD-SORTEDFILE.
+       01 OLD-SORTDETAILS.
+           88  END-OF-OLD             VALUE HIGH-VALUES.
+           COPY EMPREC.
+
+       FD BACKUP-FILE.
+       01 BACKUP-LINE                 PIC X(47).
+
+       FD PRIOR-EMPLOYEES.
+       01 PRIOR-DETAILS.
+           88  END-OF-PRIOR           VALUE HIGH-VALUES.
+           COPY EMPREC.
+
+       FD DUPLICATE-REPORT.
+       01 DUPLICATE-LINE.
+           05 DUP-SSN                 PIC 9(9).
+           05 FILLER                  PIC X(2).
+           05 DUP-ACME-LASTNAME       PIC X(15).
+           05 DUP-ACME-FIRSTNAME      PIC X(10).
+           05 FILLER                  PIC X(2).
+           05 DUP-FUSES-LASTNAME      PIC X(15).
+           05 DUP-FUSES-FIRSTNAME     PIC X(10).
+
+       FD SEQUENCE-EXCEPTIONS.
+       01 SEQUENCE-LINE.
+           05 SEQ-SOURCE               PIC X(6).
+           05 FILLER                   PIC X(2).
+           05 SEQ-SSN                  PIC 9(9).
+           05 FILLER                   PIC X(2).
+           05 SEQ-REASON               PIC X(40).
+
+       FD CONTROL-REPORT.
+       01 CONTROL-LINE                 PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE.
+           05 CKPT-STATUS               PIC X(10).
+           05 FILLER                    PIC X(1).
+           05 CKPT-TIMESTAMP            PIC X(19).
+
+       FD HIRE-TERM-REPORT.
+       01 HT-LINE.
+           05 HT-TYPE                   PIC X(12).
+           05 FILLER                    PIC X(2).
+           05 HT-SSN                    PIC 9(9).
+           05 FILLER                    PIC X(2).
+           05 HT-LASTNAME               PIC X(15).
+           05 HT-FIRSTNAME              PIC X(10).
+           05 FILLER                    PIC X(2).
+           05 HT-DEPARTMENT             PIC X(4).
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
-           05 FILLER      PIC X(27) VALUE 
+           05 FILLER      PIC X(27) VALUE
 		      'WORKING STORAGE STARTS HERE'.
-     
-   
+
 	   01  WS-WORK-AREAS.
 	       05  FILE-CHECK-KEY   PIC X(2).
-		 
+
+       01  ACME-FILE-STATUS            PIC XX VALUE SPACES.
+       01  FUSES-FILE-STATUS           PIC XX VALUE SPACES.
+       01  SORTED-FILE-STATUS          PIC XX VALUE SPACES.
+       01  WORK-FILE-STATUS            PIC XX VALUE SPACES.
+       01  OLD-FILE-STATUS             PIC XX VALUE SPACES.
+       01  BACKUP-FILE-STATUS          PIC XX VALUE SPACES.
+       01  PRIOR-FILE-STATUS           PIC XX VALUE SPACES.
+       01  DUP-FILE-STATUS             PIC XX VALUE SPACES.
+       01  SEQ-FILE-STATUS             PIC XX VALUE SPACES.
+       01  CTL-FILE-STATUS             PIC XX VALUE SPACES.
+       01  CKPT-FILE-STATUS            PIC XX VALUE SPACES.
+       01  HT-FILE-STATUS              PIC XX VALUE SPACES.
+
+       01  WS-ACME-LAST-SSN            PIC 9(9) VALUE ZERO.
+       01  WS-FUSES-LAST-SSN           PIC 9(9) VALUE ZERO.
+
+       01  WS-ACME-COUNT               PIC 9(7) VALUE ZERO.
+       01  WS-FUSES-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-SORTED-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-DUPLICATE-COUNT          PIC 9(7) VALUE ZERO.
+       01  WS-SEQ-EXCEPTION-COUNT      PIC 9(7) VALUE ZERO.
+       01  WS-NEW-HIRE-COUNT           PIC 9(7) VALUE ZERO.
+       01  WS-TERMINATION-COUNT        PIC 9(7) VALUE ZERO.
+
+       01  WS-BACKUP-FILE-NAME         PIC X(40) VALUE SPACES.
+
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+       01  WS-CDT-FIELDS REDEFINES WS-CURRENT-DATE-TIME.
+           05 WS-CDT-YEAR               PIC 9(4).
+           05 WS-CDT-MONTH              PIC 9(2).
+           05 WS-CDT-DAY                PIC 9(2).
+           05 WS-CDT-HOUR               PIC 9(2).
+           05 WS-CDT-MIN                PIC 9(2).
+           05 WS-CDT-SEC                PIC 9(2).
+           05 FILLER                    PIC X(7).
+
+       01  WS-TIMESTAMP-TEXT.
+           05 WS-TS-YEAR                PIC 9(4).
+           05 WS-TS-MONTH               PIC 9(2).
+           05 WS-TS-DAY                 PIC 9(2).
+           05 WS-TS-HOUR                PIC 9(2).
+           05 WS-TS-MIN                 PIC 9(2).
+           05 WS-TS-SEC                 PIC 9(2).
+
+       01  WS-CTL-LINE-1.
+           05 FILLER PIC X(40) VALUE
+              'REGISTROS LIDOS DE ACME.DAT:           '.
+           05 WS-CTL-ACME-COUNT         PIC ZZZZZZ9.
+       01  WS-CTL-LINE-2.
+           05 FILLER PIC X(40) VALUE
+              'REGISTROS LIDOS DE FUSESINC.DAT:        '.
+           05 WS-CTL-FUSES-COUNT        PIC ZZZZZZ9.
+       01  WS-CTL-LINE-3.
+           05 FILLER PIC X(40) VALUE
+              'REGISTROS GRAVADOS EM EMPLOYEES.NEW:    '.
+           05 WS-CTL-SORTED-COUNT       PIC ZZZZZZ9.
 
        PROCEDURE DIVISION.
        0100-READ-EMPLOYEES.
 
-		   OPEN INPUT ACMEEMPLOYEES, FUSESEMPLOYEES.
-		   				
-		   MERGE WORKFILE ON ASCENDING KEY 
-		      WF-SSN
-		      USING ACMEEMPLOYEES 
+		   PERFORM 0010-CHECK-PRIOR-CHECKPOINT.
+		   PERFORM 0060-VALIDATE-AND-RECONCILE.
+           IF WS-SEQ-EXCEPTION-COUNT > 0
+               DISPLAY "EXECUÇÃO INTERROMPIDA: SSN(s) fora de ordem "
+                   "ascendente em ACME.DAT/FUSESINC.DAT - veja "
+                   "SEQUENCE-EXCEPTIONS.DAT. O MERGE exige entradas "
+                   "ja ordenadas por SSN."
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+		   PERFORM 0070-BACKUP-PRIOR-OUTPUT.
+		   PERFORM 0080-WRITE-CHECKPOINT-STARTED.
+
+		   MERGE WORKFILE ON ASCENDING KEY
+		      EMP-SSN OF WORKREC
+		      USING ACMEEMPLOYEES
 			    FUSESEMPLOYEES
 			  GIVING SORTEDFILE.
-		 
+
+		   PERFORM 0088-VERIFY-MERGE-STATUS.
+		   PERFORM 0087-COUNT-SORTED-OUTPUT.
+		   PERFORM 0500-BUILD-HIRE-TERM-REPORT.
+		   PERFORM 0089-WRITE-CHECKPOINT-COMPLETED.
 		   PERFORM 9000-END-PROGRAM.
-		   
+
 	   0100-END.
-	   
-	   
+
+       0010-CHECK-PRIOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-STATUS = "STARTED"
+                   DISPLAY "AVISO: a execução anterior do merge nao "
+                       "terminou (checkpoint=STARTED em "
+                       CKPT-TIMESTAMP "). Verifique EMPLOYEES.NEW "
+                       "antes de continuar."
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0060-VALIDATE-AND-RECONCILE.
+           OPEN INPUT ACMEEMPLOYEES.
+           IF ACME-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR ACME.DAT - FILE STATUS "
+                   ACME-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           OPEN INPUT FUSESEMPLOYEES.
+           IF FUSES-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR FUSESINC.DAT - FILE STATUS "
+                   FUSES-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           OPEN OUTPUT SEQUENCE-EXCEPTIONS.
+           IF SEQ-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR SEQUENCE-EXCEPTIONS.DAT - "
+                   "FILE STATUS " SEQ-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           OPEN OUTPUT DUPLICATE-REPORT.
+           IF DUP-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR DUPLICATE-SSN-REPORT.DAT - "
+                   "FILE STATUS " DUP-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+
+           READ ACMEEMPLOYEES
+               AT END SET END-OF-ACME TO TRUE
+           END-READ.
+           READ FUSESEMPLOYEES
+               AT END SET END-OF-FUSES TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-ACME AND END-OF-FUSES
+               EVALUATE TRUE
+                   WHEN END-OF-ACME
+                       PERFORM 0065-ADVANCE-FUSES
+                   WHEN END-OF-FUSES
+                       PERFORM 0064-ADVANCE-ACME
+                   WHEN EMP-SSN OF ACMEDETAILS = EMP-SSN OF FUSESDETAILS
+                       PERFORM 0066-WRITE-DUPLICATE
+                       PERFORM 0064-ADVANCE-ACME
+                       PERFORM 0065-ADVANCE-FUSES
+                   WHEN EMP-SSN OF ACMEDETAILS < EMP-SSN OF FUSESDETAILS
+                       PERFORM 0064-ADVANCE-ACME
+                   WHEN OTHER
+                       PERFORM 0065-ADVANCE-FUSES
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE SEQUENCE-EXCEPTIONS.
+           CLOSE DUPLICATE-REPORT.
+           CLOSE ACMEEMPLOYEES.
+           CLOSE FUSESEMPLOYEES.
+
+       0064-ADVANCE-ACME.
+           IF WS-ACME-LAST-SSN NOT = ZERO
+                   AND EMP-SSN OF ACMEDETAILS < WS-ACME-LAST-SSN
+               PERFORM 0067-WRITE-ACME-SEQ-EXCEPTION
+           END-IF.
+           MOVE EMP-SSN OF ACMEDETAILS TO WS-ACME-LAST-SSN.
+           ADD 1 TO WS-ACME-COUNT.
+           READ ACMEEMPLOYEES
+               AT END SET END-OF-ACME TO TRUE
+           END-READ.
+
+       0065-ADVANCE-FUSES.
+           IF WS-FUSES-LAST-SSN NOT = ZERO
+                   AND EMP-SSN OF FUSESDETAILS < WS-FUSES-LAST-SSN
+               PERFORM 0068-WRITE-FUSES-SEQ-EXCEPTION
+           END-IF.
+           MOVE EMP-SSN OF FUSESDETAILS TO WS-FUSES-LAST-SSN.
+           ADD 1 TO WS-FUSES-COUNT.
+           READ FUSESEMPLOYEES
+               AT END SET END-OF-FUSES TO TRUE
+           END-READ.
+
+       0066-WRITE-DUPLICATE.
+           ADD 1 TO WS-DUPLICATE-COUNT.
+           MOVE SPACES TO DUPLICATE-LINE.
+           MOVE EMP-SSN OF ACMEDETAILS TO DUP-SSN.
+           MOVE EMP-LASTNAME OF ACMEDETAILS TO DUP-ACME-LASTNAME.
+           MOVE EMP-FIRSTNAME OF ACMEDETAILS TO DUP-ACME-FIRSTNAME.
+           MOVE EMP-LASTNAME OF FUSESDETAILS TO DUP-FUSES-LASTNAME.
+           MOVE EMP-FIRSTNAME OF FUSESDETAILS TO DUP-FUSES-FIRSTNAME.
+           WRITE DUPLICATE-LINE.
+           IF DUP-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR DUPLICATE-SSN-REPORT.DAT - "
+                   "FILE STATUS " DUP-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+
+       0067-WRITE-ACME-SEQ-EXCEPTION.
+           ADD 1 TO WS-SEQ-EXCEPTION-COUNT.
+           MOVE SPACES TO SEQUENCE-LINE.
+           MOVE "ACME  " TO SEQ-SOURCE.
+           MOVE EMP-SSN OF ACMEDETAILS TO SEQ-SSN.
+           MOVE "SSN FORA DE ORDEM ASCENDENTE" TO SEQ-REASON.
+           WRITE SEQUENCE-LINE.
+           IF SEQ-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR SEQUENCE-EXCEPTIONS.DAT - "
+                   "FILE STATUS " SEQ-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+
+       0068-WRITE-FUSES-SEQ-EXCEPTION.
+           ADD 1 TO WS-SEQ-EXCEPTION-COUNT.
+           MOVE SPACES TO SEQUENCE-LINE.
+           MOVE "FUSES " TO SEQ-SOURCE.
+           MOVE EMP-SSN OF FUSESDETAILS TO SEQ-SSN.
+           MOVE "SSN FORA DE ORDEM ASCENDENTE" TO SEQ-REASON.
+           WRITE SEQUENCE-LINE.
+           IF SEQ-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR SEQUENCE-EXCEPTIONS.DAT - "
+                   "FILE STATUS " SEQ-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+
+       0070-BACKUP-PRIOR-OUTPUT.
+           OPEN INPUT OLD-SORTEDFILE.
+           IF OLD-FILE-STATUS = "35"
+               DISPLAY "Nao ha EMPLOYEES.NEW anterior; "
+                   "backup ignorado nesta execução."
+           ELSE
+           IF OLD-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR EMPLOYEES.NEW ANTERIOR - "
+                   "FILE STATUS " OLD-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           ELSE
+               PERFORM 0071-BUILD-BACKUP-FILE-NAME
+               OPEN OUTPUT BACKUP-FILE
+               IF BACKUP-FILE-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR ARQUIVO DE BACKUP - "
+                       "FILE STATUS " BACKUP-FILE-STATUS
+                   PERFORM 0090-ABORT-RUN
+               END-IF
+               OPEN OUTPUT PRIOR-EMPLOYEES
+               IF PRIOR-FILE-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR EMPLOYEES.PRIOR - "
+                       "FILE STATUS " PRIOR-FILE-STATUS
+                   PERFORM 0090-ABORT-RUN
+               END-IF
+               READ OLD-SORTEDFILE
+                   AT END SET END-OF-OLD TO TRUE
+               END-READ
+               PERFORM UNTIL END-OF-OLD
+                   MOVE OLD-SORTDETAILS TO BACKUP-LINE
+                   WRITE BACKUP-LINE
+                   IF BACKUP-FILE-STATUS NOT = "00"
+                       DISPLAY "ERRO AO GRAVAR ARQUIVO DE BACKUP - "
+                           "FILE STATUS " BACKUP-FILE-STATUS
+                       PERFORM 0090-ABORT-RUN
+                   END-IF
+                   MOVE OLD-SORTDETAILS TO PRIOR-DETAILS
+                   WRITE PRIOR-DETAILS
+                   IF PRIOR-FILE-STATUS NOT = "00"
+                       DISPLAY "ERRO AO GRAVAR EMPLOYEES.PRIOR - "
+                           "FILE STATUS " PRIOR-FILE-STATUS
+                       PERFORM 0090-ABORT-RUN
+                   END-IF
+                   READ OLD-SORTEDFILE
+                       AT END SET END-OF-OLD TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE BACKUP-FILE
+               CLOSE PRIOR-EMPLOYEES
+           END-IF
+           END-IF.
+           CLOSE OLD-SORTEDFILE.
+
+       0071-BUILD-BACKUP-FILE-NAME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CDT-YEAR TO WS-TS-YEAR.
+           MOVE WS-CDT-MONTH TO WS-TS-MONTH.
+           MOVE WS-CDT-DAY TO WS-TS-DAY.
+           MOVE WS-CDT-HOUR TO WS-TS-HOUR.
+           MOVE WS-CDT-MIN TO WS-TS-MIN.
+           MOVE WS-CDT-SEC TO WS-TS-SEC.
+           STRING "EMPLOYEES.NEW." WS-TIMESTAMP-TEXT
+               DELIMITED BY SIZE INTO WS-BACKUP-FILE-NAME.
+
+       0080-WRITE-CHECKPOINT-STARTED.
+           MOVE SPACES TO CHECKPOINT-LINE.
+           MOVE "STARTED" TO CKPT-STATUS.
+           PERFORM 0081-STAMP-CHECKPOINT-TIME.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR MERGE-CHECKPOINT.DAT - "
+                   "FILE STATUS " CKPT-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           WRITE CHECKPOINT-LINE.
+           IF CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR MERGE-CHECKPOINT.DAT - "
+                   "FILE STATUS " CKPT-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       0081-STAMP-CHECKPOINT-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           STRING WS-CDT-YEAR "-" WS-CDT-MONTH "-" WS-CDT-DAY " "
+               WS-CDT-HOUR ":" WS-CDT-MIN ":" WS-CDT-SEC
+               DELIMITED BY SIZE INTO CKPT-TIMESTAMP.
+
+       0088-VERIFY-MERGE-STATUS.
+           IF SORTED-FILE-STATUS NOT = "00"
+                   AND SORTED-FILE-STATUS NOT = SPACES
+               DISPLAY "ERRO AO GRAVAR EMPLOYEES.NEW - FILE STATUS "
+                   SORTED-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           IF WORK-FILE-STATUS NOT = "00"
+                   AND WORK-FILE-STATUS NOT = SPACES
+               DISPLAY "ERRO NO ARQUIVO DE TRABALHO DO MERGE - "
+                   "FILE STATUS " WORK-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+
+       0089-WRITE-CHECKPOINT-COMPLETED.
+           MOVE SPACES TO CHECKPOINT-LINE.
+           MOVE "COMPLETED" TO CKPT-STATUS.
+           PERFORM 0081-STAMP-CHECKPOINT-TIME.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR MERGE-CHECKPOINT.DAT - "
+                   "FILE STATUS " CKPT-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           WRITE CHECKPOINT-LINE.
+           IF CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR MERGE-CHECKPOINT.DAT - "
+                   "FILE STATUS " CKPT-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       0090-ABORT-RUN.
+           DISPLAY "EXECUÇÃO INTERROMPIDA. O checkpoint em "
+               "MERGE-CHECKPOINT.DAT permanece como STARTED para "
+               "indicar que esta rodada nao terminou.".
+           STOP RUN.
+
+       0087-COUNT-SORTED-OUTPUT.
+           OPEN INPUT SORTEDFILE.
+           IF SORTED-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO REABRIR EMPLOYEES.NEW PARA CONTAGEM - "
+                   "FILE STATUS " SORTED-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           READ SORTEDFILE
+               AT END SET END-OF-SORTED TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-SORTED
+               ADD 1 TO WS-SORTED-COUNT
+               READ SORTEDFILE
+                   AT END SET END-OF-SORTED TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE SORTEDFILE.
+
+       0500-BUILD-HIRE-TERM-REPORT.
+           OPEN INPUT SORTEDFILE.
+           IF SORTED-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO REABRIR EMPLOYEES.NEW - FILE STATUS "
+                   SORTED-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           OPEN OUTPUT HIRE-TERM-REPORT.
+           IF HT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR NEW-HIRES-TERMINATIONS.DAT - "
+                   "FILE STATUS " HT-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           OPEN INPUT PRIOR-EMPLOYEES.
+           IF PRIOR-FILE-STATUS = "35"
+               SET END-OF-PRIOR TO TRUE
+           ELSE
+               READ PRIOR-EMPLOYEES
+                   AT END SET END-OF-PRIOR TO TRUE
+               END-READ
+           END-IF.
+           READ SORTEDFILE
+               AT END SET END-OF-SORTED TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-SORTED AND END-OF-PRIOR
+               EVALUATE TRUE
+                   WHEN END-OF-PRIOR
+                       PERFORM 0510-WRITE-NEW-HIRE
+                       PERFORM 0520-ADVANCE-SORTED
+                   WHEN END-OF-SORTED
+                       PERFORM 0530-WRITE-TERMINATION
+                       PERFORM 0540-ADVANCE-PRIOR
+                   WHEN EMP-SSN OF SORTDETAILS =
+                           EMP-SSN OF PRIOR-DETAILS
+                       PERFORM 0520-ADVANCE-SORTED
+                       PERFORM 0540-ADVANCE-PRIOR
+                   WHEN EMP-SSN OF SORTDETAILS <
+                           EMP-SSN OF PRIOR-DETAILS
+                       PERFORM 0510-WRITE-NEW-HIRE
+                       PERFORM 0520-ADVANCE-SORTED
+                   WHEN OTHER
+                       PERFORM 0530-WRITE-TERMINATION
+                       PERFORM 0540-ADVANCE-PRIOR
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE SORTEDFILE.
+           CLOSE PRIOR-EMPLOYEES.
+           CLOSE HIRE-TERM-REPORT.
+
+       0510-WRITE-NEW-HIRE.
+           ADD 1 TO WS-NEW-HIRE-COUNT.
+           MOVE SPACES TO HT-LINE.
+           MOVE "NOVO FUNC." TO HT-TYPE.
+           MOVE EMP-SSN OF SORTDETAILS TO HT-SSN.
+           MOVE EMP-LASTNAME OF SORTDETAILS TO HT-LASTNAME.
+           MOVE EMP-FIRSTNAME OF SORTDETAILS TO HT-FIRSTNAME.
+           MOVE EMP-DEPARTMENT OF SORTDETAILS TO HT-DEPARTMENT.
+           WRITE HT-LINE.
+           IF HT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR NEW-HIRES-TERMINATIONS.DAT - "
+                   "FILE STATUS " HT-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+
+       0520-ADVANCE-SORTED.
+           READ SORTEDFILE
+               AT END SET END-OF-SORTED TO TRUE
+           END-READ.
+
+       0530-WRITE-TERMINATION.
+           ADD 1 TO WS-TERMINATION-COUNT.
+           MOVE SPACES TO HT-LINE.
+           MOVE "DESLIGADO" TO HT-TYPE.
+           MOVE EMP-SSN OF PRIOR-DETAILS TO HT-SSN.
+           MOVE EMP-LASTNAME OF PRIOR-DETAILS TO HT-LASTNAME.
+           MOVE EMP-FIRSTNAME OF PRIOR-DETAILS TO HT-FIRSTNAME.
+           MOVE EMP-DEPARTMENT OF PRIOR-DETAILS TO HT-DEPARTMENT.
+           WRITE HT-LINE.
+           IF HT-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR NEW-HIRES-TERMINATIONS.DAT - "
+                   "FILE STATUS " HT-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+
+       0540-ADVANCE-PRIOR.
+           READ PRIOR-EMPLOYEES
+               AT END SET END-OF-PRIOR TO TRUE
+           END-READ.
+
 	   9000-END-PROGRAM.
-           CLOSE ACMEEMPLOYEES. 
-              
+           MOVE WS-ACME-COUNT TO WS-CTL-ACME-COUNT.
+           MOVE WS-FUSES-COUNT TO WS-CTL-FUSES-COUNT.
+           MOVE WS-SORTED-COUNT TO WS-CTL-SORTED-COUNT.
+           DISPLAY WS-CTL-LINE-1.
+           DISPLAY WS-CTL-LINE-2.
+           DISPLAY WS-CTL-LINE-3.
+           DISPLAY "DUPLICATAS DE SSN ENCONTRADAS: "
+               WS-DUPLICATE-COUNT.
+           DISPLAY "EXCEÇÕES DE SEQUÊNCIA ENCONTRADAS: "
+               WS-SEQ-EXCEPTION-COUNT.
+           DISPLAY "NOVAS CONTRATAÇÕES: " WS-NEW-HIRE-COUNT.
+           DISPLAY "DESLIGAMENTOS: " WS-TERMINATION-COUNT.
+
+           OPEN OUTPUT CONTROL-REPORT.
+           IF CTL-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR MERGE-CONTROL-TOTALS.DAT - "
+                   "FILE STATUS " CTL-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           MOVE WS-CTL-LINE-1 TO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           MOVE WS-CTL-LINE-2 TO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           MOVE WS-CTL-LINE-3 TO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           IF CTL-FILE-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR MERGE-CONTROL-TOTALS.DAT - "
+                   "FILE STATUS " CTL-FILE-STATUS
+               PERFORM 0090-ABORT-RUN
+           END-IF.
+           CLOSE CONTROL-REPORT.
+
            STOP RUN.
-           
+
           END PROGRAM CH5SOLUTION.
