@@ -0,0 +1,13 @@
+      *Layout comum de um registro de funcionario dentro dos 47 bytes
+      *que ACME.DAT, FUSESINC.DAT e EMPLOYEES.NEW ja usavam como
+      *PIC X(47) sem campos nomeados. Cada FD que usa esta copy tem
+      *seu proprio 01 (ACMEDETAILS, FUSESDETAILS, SORTDETAILS, etc.),
+      *entao os campos abaixo sao distinguidos por qualificação
+      *(EMP-SSN OF ACMEDETAILS, EMP-SSN OF SORTDETAILS, e assim por
+      *diante) em vez de nomes repetidos.
+           05  EMP-SSN                PIC 9(9).
+           05  EMP-LASTNAME           PIC X(15).
+           05  EMP-FIRSTNAME          PIC X(10).
+           05  EMP-DEPARTMENT         PIC X(4).
+           05  EMP-HIRE-DATE          PIC 9(8).
+           05  FILLER                 PIC X(1).
