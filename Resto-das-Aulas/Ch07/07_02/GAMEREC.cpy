@@ -0,0 +1,11 @@
+      *Layout comum de um registro de jogo dentro dos 44 bytes que
+      *VIDEOSALES.DAT ja usava (SKU + titulo + 4 totais trimestrais).
+      *Cada FD que usa esta copy tem seu proprio 01 (GAMEDETAILS,
+      *CURR-DETAILS, PRIOR-DETAILS, etc.), entao os campos abaixo sao
+      *distinguidos por qualificação (SKU OF GAMEDETAILS, SKU OF
+      *PRIOR-DETAILS, e assim por diante) em vez de nomes repetidos.
+           02 SKU                PIC 9(4).
+           02 GAME-TITLE         PIC X(20).
+           02 QUARTLERY-SALES.
+               03 QTRLY-SALES    PIC 9(5)
+                   OCCURS 4 TIMES.
