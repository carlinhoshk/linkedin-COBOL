@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIDEOSALESMAINT.
+      *Historico de alteracoes:
+      *2026-08-08 Programa novo: aplica transacoes de
+      *           inclusao/alteracao/exclusao contra VIDEOSALES.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "VIDEOSALES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "SALES-TRANSACTIONS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT NEW-MASTER-FILE ASSIGN TO "VIDEOSALES.NEW"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-NEW-MASTER-STATUS.
+
+           SELECT MAINT-EXCEPTIONS ASSIGN TO
+                "MAINTENANCE-EXCEPTIONS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT BACKUP-FILE ASSIGN TO DYNAMIC WS-BACKUP-FILE-NAME
+                FILE STATUS IS WS-BACKUP-STATUS
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD MASTER-FILE.
+           01 MASTER-DETAILS.
+               88 END-OF-MASTER VALUE HIGH-VALUES.
+               COPY GAMEREC.
+
+           FD TRANSACTION-FILE.
+           01 TXN-DETAILS.
+               88 END-OF-TXN VALUE HIGH-VALUES.
+               05  TXN-CODE           PIC X.
+               05  FILLER             PIC X.
+               COPY GAMEREC.
+
+           FD NEW-MASTER-FILE.
+           01 NEW-MASTER-DETAILS.
+               88 END-OF-NEW-MASTER VALUE HIGH-VALUES.
+               COPY GAMEREC.
+
+           FD BACKUP-FILE.
+           01 BACKUP-LINE                 PIC X(44).
+
+           FD MAINT-EXCEPTIONS.
+           01 MAINT-EXC-LINE.
+               05  MEXC-TXN-CODE      PIC X.
+               05  FILLER             PIC X(2).
+               05  MEXC-SKU           PIC 9(4).
+               05  FILLER             PIC X(2).
+               05  MEXC-REASON        PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           01  WS-FILE-STATUSES.
+               05  WS-MASTER-STATUS     PIC XX.
+               05  WS-TXN-STATUS        PIC XX.
+               05  WS-NEW-MASTER-STATUS PIC XX.
+               05  WS-EXC-STATUS        PIC XX.
+               05  WS-BACKUP-STATUS     PIC XX.
+
+           01  WS-BACKUP-FILE-NAME      PIC X(40) VALUE SPACES.
+
+           01  WS-CURRENT-DATE-TIME     PIC X(21).
+           01  WS-CDT-FIELDS REDEFINES WS-CURRENT-DATE-TIME.
+               05 WS-CDT-YEAR           PIC 9(4).
+               05 WS-CDT-MONTH          PIC 9(2).
+               05 WS-CDT-DAY            PIC 9(2).
+               05 WS-CDT-HOUR           PIC 9(2).
+               05 WS-CDT-MIN            PIC 9(2).
+               05 WS-CDT-SEC            PIC 9(2).
+               05 FILLER                PIC X(7).
+
+           01  WS-TIMESTAMP-TEXT.
+               05 WS-TS-YEAR            PIC 9(4).
+               05 WS-TS-MONTH           PIC 9(2).
+               05 WS-TS-DAY             PIC 9(2).
+               05 WS-TS-HOUR            PIC 9(2).
+               05 WS-TS-MIN             PIC 9(2).
+               05 WS-TS-SEC             PIC 9(2).
+
+           01  WS-COUNTERS.
+               05  WS-ADD-COUNT       PIC 9(5) VALUE ZEROES.
+               05  WS-CHANGE-COUNT    PIC 9(5) VALUE ZEROES.
+               05  WS-DELETE-COUNT    PIC 9(5) VALUE ZEROES.
+               05  WS-UNCHANGED-COUNT PIC 9(5) VALUE ZEROES.
+               05  WS-REJECT-COUNT    PIC 9(5) VALUE ZEROES.
+
+           01  MAINT-REJECT-REASON   PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           0100-BEGIN.
+               OPEN INPUT MASTER-FILE.
+               IF WS-MASTER-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR VIDEOSALES.DAT - STATUS "
+                       WS-MASTER-STATUS
+                   STOP RUN
+               END-IF.
+               OPEN INPUT TRANSACTION-FILE.
+               IF WS-TXN-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR SALES-TRANSACTIONS.DAT - "
+                       "STATUS " WS-TXN-STATUS
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT NEW-MASTER-FILE.
+               IF WS-NEW-MASTER-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR VIDEOSALES.NEW - STATUS "
+                       WS-NEW-MASTER-STATUS
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT MAINT-EXCEPTIONS.
+               IF WS-EXC-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR MAINTENANCE-EXCEPTIONS.DAT "
+                       "- STATUS " WS-EXC-STATUS
+                   STOP RUN
+               END-IF.
+
+               READ MASTER-FILE
+                AT END SET END-OF-MASTER TO TRUE
+               END-READ.
+               READ TRANSACTION-FILE
+                AT END SET END-OF-TXN TO TRUE
+               END-READ.
+
+               PERFORM 0200-APPLY-TRANSACTIONS
+                   UNTIL END-OF-MASTER AND END-OF-TXN.
+
+               PERFORM 0900-END-PROGRAM.
+
+           0200-APPLY-TRANSACTIONS.
+               EVALUATE TRUE
+                   WHEN END-OF-TXN
+                       PERFORM 0210-COPY-MASTER-UNCHANGED
+                   WHEN END-OF-MASTER
+                       PERFORM 0220-APPLY-TXN-WITHOUT-MASTER
+                   WHEN SKU OF MASTER-DETAILS <
+                        SKU OF TXN-DETAILS
+                       PERFORM 0210-COPY-MASTER-UNCHANGED
+                   WHEN SKU OF TXN-DETAILS <
+                        SKU OF MASTER-DETAILS
+                       PERFORM 0220-APPLY-TXN-WITHOUT-MASTER
+                   WHEN OTHER
+                       PERFORM 0230-APPLY-TXN-AGAINST-MASTER
+               END-EVALUATE.
+
+           0210-COPY-MASTER-UNCHANGED.
+               MOVE SPACES TO NEW-MASTER-DETAILS.
+               MOVE SKU OF MASTER-DETAILS TO SKU OF NEW-MASTER-DETAILS.
+               MOVE GAME-TITLE OF MASTER-DETAILS TO
+                   GAME-TITLE OF NEW-MASTER-DETAILS.
+               MOVE QUARTLERY-SALES OF MASTER-DETAILS TO
+                   QUARTLERY-SALES OF NEW-MASTER-DETAILS.
+               WRITE NEW-MASTER-DETAILS.
+               ADD 1 TO WS-UNCHANGED-COUNT.
+               READ MASTER-FILE
+                AT END SET END-OF-MASTER TO TRUE
+               END-READ.
+
+           0220-APPLY-TXN-WITHOUT-MASTER.
+               IF TXN-CODE OF TXN-DETAILS = 'A'
+                   IF SKU OF TXN-DETAILS = ZEROES
+                       MOVE 'SKU ZERO OU INVALIDO' TO
+                           MAINT-REJECT-REASON
+                       PERFORM 0240-REJECT-TXN
+                   ELSE
+                       MOVE SPACES TO NEW-MASTER-DETAILS
+                       MOVE SKU OF TXN-DETAILS TO
+                           SKU OF NEW-MASTER-DETAILS
+                       MOVE GAME-TITLE OF TXN-DETAILS TO
+                           GAME-TITLE OF NEW-MASTER-DETAILS
+                       MOVE QUARTLERY-SALES OF TXN-DETAILS TO
+                           QUARTLERY-SALES OF NEW-MASTER-DETAILS
+                       WRITE NEW-MASTER-DETAILS
+                       ADD 1 TO WS-ADD-COUNT
+                   END-IF
+               ELSE
+                   MOVE 'SKU NAO ENCONTRADO' TO MAINT-REJECT-REASON
+                   PERFORM 0240-REJECT-TXN
+               END-IF.
+               READ TRANSACTION-FILE
+                AT END SET END-OF-TXN TO TRUE
+               END-READ.
+
+           0230-APPLY-TXN-AGAINST-MASTER.
+               EVALUATE TXN-CODE OF TXN-DETAILS
+                   WHEN 'C'
+                       MOVE SPACES TO NEW-MASTER-DETAILS
+                       MOVE SKU OF MASTER-DETAILS TO
+                           SKU OF NEW-MASTER-DETAILS
+                       MOVE GAME-TITLE OF TXN-DETAILS TO
+                           GAME-TITLE OF NEW-MASTER-DETAILS
+                       MOVE QUARTLERY-SALES OF TXN-DETAILS TO
+                           QUARTLERY-SALES OF NEW-MASTER-DETAILS
+                       WRITE NEW-MASTER-DETAILS
+                       ADD 1 TO WS-CHANGE-COUNT
+                   WHEN 'D'
+                       ADD 1 TO WS-DELETE-COUNT
+                   WHEN 'A'
+                       MOVE 'SKU JA EXISTE' TO MAINT-REJECT-REASON
+                       PERFORM 0240-REJECT-TXN
+                       PERFORM 0235-COPY-MASTER-FOR-REJECTED-TXN
+                   WHEN OTHER
+                       MOVE 'CODIGO DE TRANSACAO INVALIDO' TO
+                           MAINT-REJECT-REASON
+                       PERFORM 0240-REJECT-TXN
+                       PERFORM 0235-COPY-MASTER-FOR-REJECTED-TXN
+               END-EVALUATE.
+               READ MASTER-FILE
+                AT END SET END-OF-MASTER TO TRUE
+               END-READ.
+               READ TRANSACTION-FILE
+                AT END SET END-OF-TXN TO TRUE
+               END-READ.
+
+           0235-COPY-MASTER-FOR-REJECTED-TXN.
+               MOVE SPACES TO NEW-MASTER-DETAILS.
+               MOVE SKU OF MASTER-DETAILS TO SKU OF NEW-MASTER-DETAILS.
+               MOVE GAME-TITLE OF MASTER-DETAILS TO
+                   GAME-TITLE OF NEW-MASTER-DETAILS.
+               MOVE QUARTLERY-SALES OF MASTER-DETAILS TO
+                   QUARTLERY-SALES OF NEW-MASTER-DETAILS.
+               WRITE NEW-MASTER-DETAILS.
+               ADD 1 TO WS-UNCHANGED-COUNT.
+
+           0240-REJECT-TXN.
+               MOVE SPACES TO MAINT-EXC-LINE.
+               MOVE TXN-CODE OF TXN-DETAILS TO MEXC-TXN-CODE.
+               MOVE SKU OF TXN-DETAILS TO MEXC-SKU.
+               MOVE MAINT-REJECT-REASON TO MEXC-REASON.
+               WRITE MAINT-EXC-LINE.
+               ADD 1 TO WS-REJECT-COUNT.
+
+           0900-END-PROGRAM.
+               CLOSE MASTER-FILE.
+               CLOSE TRANSACTION-FILE.
+               CLOSE NEW-MASTER-FILE.
+               CLOSE MAINT-EXCEPTIONS.
+
+               PERFORM 0260-BACKUP-CURRENT-MASTER.
+               PERFORM 0270-PROMOTE-NEW-MASTER.
+
+               DISPLAY 'MANUTENCAO DE VIDEOSALES.DAT CONCLUIDA'.
+               DISPLAY 'INCLUSOES......: ' WS-ADD-COUNT.
+               DISPLAY 'ALTERACOES.....: ' WS-CHANGE-COUNT.
+               DISPLAY 'EXCLUSOES......: ' WS-DELETE-COUNT.
+               DISPLAY 'INALTERADOS....: ' WS-UNCHANGED-COUNT.
+               DISPLAY 'REJEITADOS.....: ' WS-REJECT-COUNT.
+               DISPLAY 'RESULTADO PROMOVIDO PARA: VIDEOSALES.DAT'.
+               STOP RUN.
+
+      *    Preserves the pre-maintenance master under a dated
+      *    generation name before it is overwritten, the same
+      *    before-image convention CH5SOLUTION uses for EMPLOYEES.NEW.
+           0260-BACKUP-CURRENT-MASTER.
+               PERFORM 0261-BUILD-BACKUP-FILE-NAME.
+               OPEN INPUT MASTER-FILE.
+               IF WS-MASTER-STATUS = "35"
+                   DISPLAY "Nao ha VIDEOSALES.DAT anterior; "
+                       "backup ignorado nesta execução."
+               ELSE
+                   OPEN OUTPUT BACKUP-FILE
+                   IF WS-BACKUP-STATUS NOT = "00"
+                       DISPLAY "ERRO AO ABRIR ARQUIVO DE BACKUP - "
+                           "FILE STATUS " WS-BACKUP-STATUS
+                       STOP RUN
+                   END-IF
+                   READ MASTER-FILE
+                       AT END SET END-OF-MASTER TO TRUE
+                   END-READ
+                   PERFORM UNTIL END-OF-MASTER
+                       MOVE MASTER-DETAILS TO BACKUP-LINE
+                       WRITE BACKUP-LINE
+                       READ MASTER-FILE
+                           AT END SET END-OF-MASTER TO TRUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE BACKUP-FILE
+               END-IF.
+               CLOSE MASTER-FILE.
+
+           0261-BUILD-BACKUP-FILE-NAME.
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+               MOVE WS-CDT-YEAR TO WS-TS-YEAR.
+               MOVE WS-CDT-MONTH TO WS-TS-MONTH.
+               MOVE WS-CDT-DAY TO WS-TS-DAY.
+               MOVE WS-CDT-HOUR TO WS-TS-HOUR.
+               MOVE WS-CDT-MIN TO WS-TS-MIN.
+               MOVE WS-CDT-SEC TO WS-TS-SEC.
+               STRING "VIDEOSALES.DAT." WS-TIMESTAMP-TEXT
+                   DELIMITED BY SIZE INTO WS-BACKUP-FILE-NAME.
+
+      *    Copies the merged VIDEOSALES.NEW back over VIDEOSALES.DAT
+      *    so the applied transactions are visible to CREATETABLE and
+      *    VIDEOSALESYOY on their next run.
+           0270-PROMOTE-NEW-MASTER.
+               OPEN INPUT NEW-MASTER-FILE.
+               IF WS-NEW-MASTER-STATUS NOT = "00"
+                   DISPLAY "ERRO AO REABRIR VIDEOSALES.NEW - STATUS "
+                       WS-NEW-MASTER-STATUS
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT MASTER-FILE.
+               IF WS-MASTER-STATUS NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR VIDEOSALES.DAT - STATUS "
+                       WS-MASTER-STATUS
+                   STOP RUN
+               END-IF.
+               READ NEW-MASTER-FILE
+                   AT END SET END-OF-NEW-MASTER TO TRUE
+               END-READ.
+               PERFORM UNTIL END-OF-NEW-MASTER
+                   MOVE NEW-MASTER-DETAILS TO MASTER-DETAILS
+                   WRITE MASTER-DETAILS
+                   READ NEW-MASTER-FILE
+                       AT END SET END-OF-NEW-MASTER TO TRUE
+                   END-READ
+               END-PERFORM.
+               CLOSE NEW-MASTER-FILE.
+               CLOSE MASTER-FILE.
+
+          END PROGRAM VIDEOSALESMAINT.
