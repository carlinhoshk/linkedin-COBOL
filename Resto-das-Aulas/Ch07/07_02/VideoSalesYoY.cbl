@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIDEOSALESYOY.
+      *Historico de alteracoes:
+      *2026-08-08 Programa novo: compara o total anual de cada jogo
+      *           em VIDEOSALES.DAT contra o arquivo do ano anterior
+      *           e imprime a variacao percentual por titulo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURR-YEAR-FILE ASSIGN TO "VIDEOSALES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CURR-STATUS.
+
+           SELECT PRIOR-YEAR-FILE ASSIGN TO "VIDEOSALES.PRIOR"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT YOY-REPORT ASSIGN TO "YOY-SALES-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CURR-YEAR-FILE.
+           01 CURR-DETAILS.
+               88 END-OF-CURR VALUE HIGH-VALUES.
+               COPY GAMEREC.
+
+           FD PRIOR-YEAR-FILE.
+           01 PRIOR-DETAILS.
+               88 END-OF-PRIOR VALUE HIGH-VALUES.
+               COPY GAMEREC.
+
+           FD YOY-REPORT.
+           01 YOY-REPORT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  WS-FILE-STATUSES.
+               05  WS-CURR-STATUS       PIC XX.
+               05  WS-PRIOR-STATUS      PIC XX.
+               05  WS-RPT-STATUS        PIC XX.
+
+           01  WS-COUNTERS.
+               05  WS-MATCHED-COUNT   PIC 9(5) VALUE ZEROES.
+               05  WS-NEW-COUNT       PIC 9(5) VALUE ZEROES.
+               05  WS-DISCONT-COUNT   PIC 9(5) VALUE ZEROES.
+
+           01  WS-CURR-TOTAL            PIC 9(7).
+           01  WS-PRIOR-TOTAL           PIC 9(7).
+           01  WS-PCT-CHANGE            PIC S999V99.
+           01  WS-PCT-CHANGE-SIGNED     PIC X VALUE SPACES.
+           01  WS-PCT-CHANGE-EDITED     PIC ZZ9.99.
+
+           01  WS-REPORT-TITLE.
+               05  FILLER     PIC X(20) VALUE SPACES.
+               05  FILLER     PIC X(37)
+                    VALUE 'VIDEO GAME YEAR-OVER-YEAR COMPARISON'.
+
+           01  WS-HEADING-LINE.
+               05  FILLER     PIC X(30) VALUE 'GAME TITLE'.
+               05  FILLER     PIC X(5)  VALUE SPACES.
+               05  FILLER     PIC X(12) VALUE 'THIS YEAR'.
+               05  FILLER     PIC X(12) VALUE 'LAST YEAR'.
+               05  FILLER     PIC X(10) VALUE 'PCT CHANGE'.
+
+           01  WS-HEADING-LINE2.
+               05  FILLER     PIC X(30) VALUE
+                    '-------------------------'.
+               05  FILLER     PIC X(5)  VALUE SPACES.
+               05  FILLER     PIC X(12) VALUE '----------'.
+               05  FILLER     PIC X(12) VALUE '----------'.
+               05  FILLER     PIC X(10) VALUE '----------'.
+
+           01  WS-DETAIL-LINE.
+               05  WS-DET-TITLE         PIC X(20).
+               05  FILLER               PIC X(15) VALUE SPACES.
+               05  WS-DET-CURR-TOTAL    PIC $ZZZ,999.
+               05  FILLER               PIC X(3)  VALUE SPACES.
+               05  WS-DET-PRIOR-TOTAL   PIC $ZZZ,999.
+               05  FILLER               PIC X(3)  VALUE SPACES.
+               05  WS-DET-PCT           PIC X(10).
+
+       PROCEDURE DIVISION.
+           0100-BEGIN.
+               OPEN INPUT CURR-YEAR-FILE.
+               IF WS-CURR-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR VIDEOSALES.DAT - STATUS "
+                       WS-CURR-STATUS
+                   STOP RUN
+               END-IF.
+
+               OPEN INPUT PRIOR-YEAR-FILE.
+               IF WS-PRIOR-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR VIDEOSALES.PRIOR - STATUS "
+                       WS-PRIOR-STATUS
+                   STOP RUN
+               END-IF.
+
+               OPEN OUTPUT YOY-REPORT.
+               IF WS-RPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR YOY-SALES-REPORT.DAT - "
+                       "STATUS " WS-RPT-STATUS
+                   STOP RUN
+               END-IF.
+
+               READ CURR-YEAR-FILE
+                AT END SET END-OF-CURR TO TRUE
+               END-READ.
+               READ PRIOR-YEAR-FILE
+                AT END SET END-OF-PRIOR TO TRUE
+               END-READ.
+
+               DISPLAY WS-REPORT-TITLE.
+               DISPLAY WS-HEADING-LINE.
+               DISPLAY WS-HEADING-LINE2.
+               PERFORM 0450-WRITE-REPORT-HEADINGS.
+
+               PERFORM 0200-COMPARE-RECORDS
+                   UNTIL END-OF-CURR AND END-OF-PRIOR.
+
+               PERFORM 0900-END-PROGRAM.
+
+           0200-COMPARE-RECORDS.
+               EVALUATE TRUE
+                   WHEN END-OF-PRIOR
+                       PERFORM 0210-CURR-WITHOUT-PRIOR
+                   WHEN END-OF-CURR
+                       PERFORM 0220-PRIOR-WITHOUT-CURR
+                   WHEN SKU OF CURR-DETAILS < SKU OF PRIOR-DETAILS
+                       PERFORM 0210-CURR-WITHOUT-PRIOR
+                   WHEN SKU OF PRIOR-DETAILS < SKU OF CURR-DETAILS
+                       PERFORM 0220-PRIOR-WITHOUT-CURR
+                   WHEN OTHER
+                       PERFORM 0230-MATCHED-TITLE
+               END-EVALUATE.
+
+           0210-CURR-WITHOUT-PRIOR.
+               MOVE SPACES TO WS-DETAIL-LINE.
+               MOVE GAME-TITLE OF CURR-DETAILS TO WS-DET-TITLE.
+               PERFORM 0240-SUM-CURR-YEAR.
+               MOVE WS-CURR-TOTAL TO WS-DET-CURR-TOTAL.
+               MOVE ZEROES TO WS-DET-PRIOR-TOTAL.
+               MOVE 'NOVO' TO WS-DET-PCT.
+               PERFORM 0260-SHOW-DETAIL-LINE.
+               ADD 1 TO WS-NEW-COUNT.
+               READ CURR-YEAR-FILE
+                AT END SET END-OF-CURR TO TRUE
+               END-READ.
+
+           0220-PRIOR-WITHOUT-CURR.
+               MOVE SPACES TO WS-DETAIL-LINE.
+               MOVE GAME-TITLE OF PRIOR-DETAILS TO WS-DET-TITLE.
+               MOVE ZEROES TO WS-DET-CURR-TOTAL.
+               PERFORM 0245-SUM-PRIOR-YEAR.
+               MOVE WS-PRIOR-TOTAL TO WS-DET-PRIOR-TOTAL.
+               MOVE 'DESCONTIN' TO WS-DET-PCT.
+               PERFORM 0260-SHOW-DETAIL-LINE.
+               ADD 1 TO WS-DISCONT-COUNT.
+               READ PRIOR-YEAR-FILE
+                AT END SET END-OF-PRIOR TO TRUE
+               END-READ.
+
+           0230-MATCHED-TITLE.
+               MOVE SPACES TO WS-DETAIL-LINE.
+               MOVE GAME-TITLE OF CURR-DETAILS TO WS-DET-TITLE.
+               PERFORM 0240-SUM-CURR-YEAR.
+               PERFORM 0245-SUM-PRIOR-YEAR.
+               MOVE WS-CURR-TOTAL TO WS-DET-CURR-TOTAL.
+               MOVE WS-PRIOR-TOTAL TO WS-DET-PRIOR-TOTAL.
+               IF WS-PRIOR-TOTAL = ZEROES
+                   MOVE 'NOVO' TO WS-DET-PCT
+               ELSE
+                   COMPUTE WS-PCT-CHANGE ROUNDED =
+                       ((WS-CURR-TOTAL - WS-PRIOR-TOTAL) /
+                        WS-PRIOR-TOTAL) * 100
+                   IF WS-PCT-CHANGE < 0
+                       MOVE '-' TO WS-PCT-CHANGE-SIGNED
+                   ELSE
+                       MOVE '+' TO WS-PCT-CHANGE-SIGNED
+                   END-IF
+                   MOVE FUNCTION ABS(WS-PCT-CHANGE) TO
+                       WS-PCT-CHANGE-EDITED
+                   STRING WS-PCT-CHANGE-SIGNED DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PCT-CHANGE-EDITED)
+                           DELIMITED BY SIZE
+                       '%' DELIMITED BY SIZE
+                       INTO WS-DET-PCT
+               END-IF.
+               PERFORM 0260-SHOW-DETAIL-LINE.
+               ADD 1 TO WS-MATCHED-COUNT.
+               READ CURR-YEAR-FILE
+                AT END SET END-OF-CURR TO TRUE
+               END-READ.
+               READ PRIOR-YEAR-FILE
+                AT END SET END-OF-PRIOR TO TRUE
+               END-READ.
+
+           0240-SUM-CURR-YEAR.
+               COMPUTE WS-CURR-TOTAL =
+                   QTRLY-SALES OF CURR-DETAILS(1) +
+                   QTRLY-SALES OF CURR-DETAILS(2) +
+                   QTRLY-SALES OF CURR-DETAILS(3) +
+                   QTRLY-SALES OF CURR-DETAILS(4).
+
+           0245-SUM-PRIOR-YEAR.
+               COMPUTE WS-PRIOR-TOTAL =
+                   QTRLY-SALES OF PRIOR-DETAILS(1) +
+                   QTRLY-SALES OF PRIOR-DETAILS(2) +
+                   QTRLY-SALES OF PRIOR-DETAILS(3) +
+                   QTRLY-SALES OF PRIOR-DETAILS(4).
+
+           0260-SHOW-DETAIL-LINE.
+               DISPLAY WS-DETAIL-LINE.
+               MOVE SPACES TO YOY-REPORT-LINE.
+               MOVE WS-DETAIL-LINE TO YOY-REPORT-LINE.
+               WRITE YOY-REPORT-LINE.
+               IF WS-RPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR YOY-SALES-REPORT.DAT - "
+                       "STATUS " WS-RPT-STATUS
+                   STOP RUN
+               END-IF.
+
+           0450-WRITE-REPORT-HEADINGS.
+               MOVE SPACES TO YOY-REPORT-LINE.
+               MOVE WS-REPORT-TITLE TO YOY-REPORT-LINE.
+               WRITE YOY-REPORT-LINE.
+               IF WS-RPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR YOY-SALES-REPORT.DAT - "
+                       "STATUS " WS-RPT-STATUS
+                   STOP RUN
+               END-IF.
+               MOVE SPACES TO YOY-REPORT-LINE.
+               MOVE WS-HEADING-LINE TO YOY-REPORT-LINE.
+               WRITE YOY-REPORT-LINE.
+               IF WS-RPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR YOY-SALES-REPORT.DAT - "
+                       "STATUS " WS-RPT-STATUS
+                   STOP RUN
+               END-IF.
+               MOVE SPACES TO YOY-REPORT-LINE.
+               MOVE WS-HEADING-LINE2 TO YOY-REPORT-LINE.
+               WRITE YOY-REPORT-LINE.
+               IF WS-RPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR YOY-SALES-REPORT.DAT - "
+                       "STATUS " WS-RPT-STATUS
+                   STOP RUN
+               END-IF.
+
+           0900-END-PROGRAM.
+               CLOSE CURR-YEAR-FILE.
+               CLOSE PRIOR-YEAR-FILE.
+               CLOSE YOY-REPORT.
+               DISPLAY ' '.
+               DISPLAY 'TITULOS COMPARADOS.: ' WS-MATCHED-COUNT.
+               DISPLAY 'TITULOS NOVOS......: ' WS-NEW-COUNT.
+               DISPLAY 'TITULOS DESCONTINU.: ' WS-DISCONT-COUNT.
+               DISPLAY 'RELATORIO EM.......: YOY-SALES-REPORT.DAT'.
+               STOP RUN.
+
+          END PROGRAM VIDEOSALESYOY.
