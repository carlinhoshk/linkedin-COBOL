@@ -1,149 +1,590 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREATETABLE.
+      *Historico de alteracoes:
+      *2026-08-08 Coluna de total anual, relatorio dos mais vendidos,
+      *           exportacao CSV, validacao/deduplicacao de SKU,
+      *           indicador de tendencia, protecao contra estouro de
+      *           GAMETABLE e checkpoint de reinicio.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-	   SELECT VIDEOGAMEFILE ASSIGN TO "VIDEOSALES.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.
-          
+           SELECT VIDEOGAMEFILE ASSIGN TO "VIDEOSALES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-VG-STATUS.
+
+           SELECT SKU-EXCEPTIONS ASSIGN TO "SKU-EXCEPTIONS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT SALES-CSV ASSIGN TO "VIDEOSALES.CSV"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SALES-CHECKPOINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT SORT-INPUT-FILE ASSIGN TO "TOPSELLERS-INPUT.TMP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SIN-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "TOPSELLERS.SRT".
+
+           SELECT SORTED-RESULTS ASSIGN TO "TOPSELLERS-SORTED.TMP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SOUT-STATUS.
+
+           SELECT TOP-SELLERS-REPORT ASSIGN TO "TOP-SELLERS-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TSR-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-	   FD VIDEOGAMEFILE.
-	   01 GAMEDETAILS.
-			88 ENDOFFILE VALUE HIGH-VALUES.
-			02 SKU 	           PIC 9(4).
-			02 GAME-TITLE      PIC X(20).
-			02 QUARTLERY-SALES.
-				03  QTRLY-SALES	PIC 9(5)
-				    OCCURS 4 TIMES.
-		 
-       WORKING-STORAGE SECTION.   
-	   01  WS-WORKING-STORAGE.
-	       05  FILLER  PIC X(27) VALUE 
-		       'WORKING STORAGE STARTS HERE'.			   
-		   05  GAMETABLE-SUBSCRIPT  PIC 99 VALUE ZEROES.
-           05  SUBSCRIPT            PIC 99.
-           05  WS-TOTAL-GAMES       PIC 99 VALUE ZEROES.
-         
-		   05  WS-QTRLY-TOTALS.
-               10  WS-QTRLY-TOTAL  PIC 9(6) 
-                   OCCURS 4 TIMES.	
-	   01  WS-REPORT-TITLE.
-           05  FILLER     PIC X(20) VALUE SPACES.
-           05  FILLER     PIC X(33) 
-		        VALUE 'VIDEO GAME QUARTERLY SALES REPORT'.		   
-       01  WS-HEADING-LINE.
-	       05  FILLER     PIC X(30) VALUE 'GAME TITLE'.
-		   05  FILLER     PIC X(6)  VALUE ' QTR 1'.
-		   05  FILLER     PIC XXX.
-	       05  FILLER     PIC X(6)  VALUE ' QTR 2'.
-		   05  FILLER     PIC XXX.
-	       05  FILLER     PIC X(6)  VALUE ' QTR 3'.
-		   05  FILLER     PIC XXX.
-		   05  FILLER     PIC X(6)  VALUE ' QTR 4'.		
-	    
-       01  WS-HEADING-LINE2.
-	       05  FILLER     PIC X(30) VALUE 
-		        '-------------------------'.
-		   05  FILLER     PIC X(6) VALUE ' -----'.
-		   05  FILLER     PIC X(3).
-	       05  FILLER     PIC X(6) VALUE ' -----'.
-		   05  FILLER     PIC X(3).
-	       05  FILLER     PIC X(6) VALUE ' -----'.
-		   05  FILLER     PIC X(3).
-		   05  FILLER     PIC X(6) VALUE ' -----'.
-	
-	   01  WS-DETAIL-LINE.
-	       05  WS-DET-SKU         PIC 9(5).
-		   05  WS-DET-TITLE       PIC X(20).
-		   05  FILLER             PIC XX VALUE SPACES.
-		   05  WS-DET-AMT         OCCURS 4 TIMES.
-		       07  FILLER         PIC XX.   
-			   07  WS-DET-SALES   PIC $ZZ,999.
-			   
-       01  WS-TOTAL-LINE.
-	       05  FILLER             PIC X(27).
-		   05  WS-TOTALS          OCCURS 4 TIMES.
-		       07  FILLER         PIC XX.   
-			   07  WS-QTR-TOTALS  PIC $ZZ,999.	
- 	   
-       PROCEDURE DIVISION.      
-	   0100-BEGIN.
-		    
-		   OPEN INPUT VIDEOGAMEFILE.
-		   READ VIDEOGAMEFILE
-			AT END SET ENDOFFILE TO TRUE
-			END-READ.
-
-		   DISPLAY WS-REPORT-TITLE.
-		   DISPLAY WS-HEADING-LINE.	
-		   DISPLAY WS-HEADING-LINE2.
-           COMPUTE GAMETABLE-SUBSCRIPT = 1.		   
-		   PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
-		   PERFORM 0250-DISPLAY-DETAILS. 
-           PERFORM 0220-CALCULATE-QTRLY-TOTALS.		   
-           PERFORM 0300-STOP-RUN.
-	   
-	   0200-PROCESS-RECORDS.
-            ADD 1 TO WS-TOTAL-GAMES. 
-			MOVE SKU TO TABLE-SKU(GAMETABLE-SUBSCRIPT).
-			MOVE GAME-TITLE TO 
-			  TABLE-GAME-TITLE(GAMETABLE-SUBSCRIPT).
-			MOVE QTRLY-SALES(1) TO 
-			  TABLE-QTRLY-SALES(GAMETABLE-SUBSCRIPT,1).
-			MOVE QTRLY-SALES(2) TO 
-			  TABLE-QTRLY-SALES(GAMETABLE-SUBSCRIPT,2).
-			MOVE QTRLY-SALES(3) TO  
-			  TABLE-QTRLY-SALES(GAMETABLE-SUBSCRIPT,3).
-			MOVE QTRLY-SALES(4) TO 
-			  TABLE-QTRLY-SALES(GAMETABLE-SUBSCRIPT,4).
-			COMPUTE GAMETABLE-SUBSCRIPT = 
-			  GAMETABLE-SUBSCRIPT + 1.	
-			READ VIDEOGAMEFILE 
-			  AT END SET ENDOFFILE TO TRUE
-			END-READ.
-
-       0220-CALCULATE-QTRLY-TOTALS.    
-			PERFORM VARYING SUBSCRIPT FROM 1 BY 1 
-			   UNTIL SUBSCRIPT > WS-TOTAL-GAMES
-               ADD TABLE-QTRLY-SALES(SUBSCRIPT,1) TO 
-                 WS-QTRLY-TOTAL(1)
-               ADD TABLE-QTRLY-SALES(SUBSCRIPT,2) TO 
-                 WS-QTRLY-TOTAL(2)
-               ADD TABLE-QTRLY-SALES(SUBSCRIPT,3) TO 
-                 WS-QTRLY-TOTAL(3)
-               ADD TABLE-QTRLY-SALES(SUBSCRIPT,4) TO 
-                 WS-QTRLY-TOTAL(4)
-            END-PERFORM.
-            MOVE WS-QTRLY-TOTAL(1) TO WS-QTR-TOTALS(1).
-            MOVE WS-QTRLY-TOTAL(2) TO WS-QTR-TOTALS(2).
-            MOVE WS-QTRLY-TOTAL(3) TO WS-QTR-TOTALS(3).
-            MOVE WS-QTRLY-TOTAL(4) TO WS-QTR-TOTALS(4).
-            DISPLAY WS-TOTAL-LINE.
-
-	   0250-DISPLAY-DETAILS.
-	        
-			PERFORM VARYING SUBSCRIPT FROM 1 BY 1 
-			   UNTIL SUBSCRIPT > WS-TOTAL-GAMES
-			   MOVE TABLE-SKU(SUBSCRIPT) TO WS-DET-SKU
-			   MOVE TABLE-GAME-TITLE(SUBSCRIPT) TO 
-			      WS-DET-TITLE
-			   MOVE TABLE-QTRLY-SALES(SUBSCRIPT,1) 
-			     TO WS-DET-SALES(1)
-		       MOVE TABLE-QTRLY-SALES(SUBSCRIPT,2) 
-			     TO WS-DET-SALES(2)
-			   MOVE TABLE-QTRLY-SALES(SUBSCRIPT,3) 
-			     TO WS-DET-SALES(3)
-			   MOVE TABLE-QTRLY-SALES(SUBSCRIPT,4) 
-			     TO WS-DET-SALES(4)
-			   DISPLAY WS-DETAIL-LINE
-			END-PERFORM.
-	   0250-END.
-	   
-	   0300-STOP-RUN.	
-		
-           CLOSE VIDEOGAMEFILE.		
-           STOP RUN.
-           
+           FD VIDEOGAMEFILE.
+           01 GAMEDETAILS.
+               88 ENDOFFILE VALUE HIGH-VALUES.
+               02 SKU             PIC 9(4).
+               02 GAME-TITLE      PIC X(20).
+               02 QUARTLERY-SALES.
+                   03  QTRLY-SALES    PIC 9(5)
+                       OCCURS 4 TIMES.
+
+           FD SKU-EXCEPTIONS.
+           01 SKU-EXC-LINE.
+               05  EXC-SKU        PIC 9(4).
+               05  FILLER         PIC X(2).
+               05  EXC-REASON     PIC X(40).
+
+           FD SALES-CSV.
+           01 CSV-LINE            PIC X(80).
+
+           FD CHECKPOINT-FILE.
+           01 CKPT-LINE.
+               05  CKPT-LAST-SKU      PIC 9(4).
+               05  FILLER             PIC X(2).
+               05  CKPT-RECORD-COUNT  PIC 9(5).
+               05  FILLER             PIC X(2).
+               05  CKPT-STATUS-TEXT   PIC X(9).
+
+           FD SORT-INPUT-FILE.
+           01 SORT-INPUT-REC.
+               05  SI-SKU             PIC 9(4).
+               05  SI-TITLE           PIC X(20).
+               05  SI-ANNUAL-TOTAL    PIC 9(7).
+
+           SD SORT-WORK.
+           01 SORT-WORK-REC.
+               05  SW-SKU             PIC 9(4).
+               05  SW-TITLE           PIC X(20).
+               05  SW-ANNUAL-TOTAL    PIC 9(7).
+
+           FD SORTED-RESULTS.
+           01 SORTED-REC.
+               88 END-OF-SORTED VALUE HIGH-VALUES.
+               05  SR-SKU             PIC 9(4).
+               05  SR-TITLE           PIC X(20).
+               05  SR-ANNUAL-TOTAL    PIC 9(7).
+
+           FD TOP-SELLERS-REPORT.
+           01 TOPSELL-LINE.
+               05  TS-RANK-OUT        PIC Z9.
+               05  FILLER             PIC X(3) VALUE ' - '.
+               05  TS-TITLE-OUT       PIC X(20).
+               05  FILLER             PIC X(2) VALUE SPACES.
+               05  TS-TOTAL-OUT       PIC $ZZZ,999.
+
+       WORKING-STORAGE SECTION.
+           01  WS-WORKING-STORAGE.
+               05  FILLER  PIC X(27) VALUE
+                       'WORKING STORAGE STARTS HERE'.
+               05  GAMETABLE-SUBSCRIPT  PIC 999 VALUE ZEROES.
+               05  SUBSCRIPT            PIC 999.
+               05  WS-TOTAL-GAMES       PIC 99 VALUE ZEROES.
+               05  WS-MAX-ENTRIES       PIC 99 VALUE 99.
+
+               05  WS-QTRLY-TOTALS.
+                   10  WS-QTRLY-TOTAL  PIC 9(6)
+                       OCCURS 4 TIMES.
+               05  WS-GRAND-TOTAL       PIC 9(8) VALUE ZEROES.
+               05  WS-YEAR-TOTAL        PIC 9(7) VALUE ZEROES.
+
+           01  WS-FILE-STATUSES.
+               05  WS-VG-STATUS         PIC XX.
+               05  WS-EXC-STATUS        PIC XX.
+               05  WS-CSV-STATUS        PIC XX.
+               05  WS-CKPT-STATUS       PIC XX.
+               05  WS-SIN-STATUS        PIC XX.
+               05  WS-SOUT-STATUS       PIC XX.
+               05  WS-TSR-STATUS        PIC XX.
+
+           01  GAMETABLE.
+               05  GAME-ENTRY OCCURS 99 TIMES.
+                   10  TABLE-SKU            PIC 9(4).
+                   10  TABLE-GAME-TITLE     PIC X(20).
+                   10  TABLE-QTRLY-SALES    PIC 9(5)
+                       OCCURS 4 TIMES.
+
+           01  WS-TABLE-FULL-SWITCH     PIC X VALUE 'N'.
+               88  TABLE-IS-FULL        VALUE 'Y'.
+           01  WS-SKIPPED-FULL-COUNT    PIC 9(5) VALUE ZEROES.
+
+           01  WS-REJECT-SWITCH         PIC X VALUE 'N'.
+               88  REJECT-THIS-RECORD   VALUE 'Y'.
+           01  WS-ADDED-SWITCH          PIC X VALUE 'N'.
+               88  RECORD-WAS-ADDED     VALUE 'Y'.
+           01  WS-DUP-SKU-SWITCH        PIC X VALUE 'N'.
+               88  DUPLICATE-SKU        VALUE 'Y'.
+           01  WS-SKU-EXCEPTION-COUNT   PIC 9(5) VALUE ZEROES.
+
+           01  WS-CKPT-INTERVAL         PIC 99 VALUE 10.
+           01  WS-RESUME-SKU            PIC 9(4) VALUE ZEROES.
+           01  WS-RESUMING-SWITCH       PIC X VALUE 'N'.
+               88  IS-RESUMING          VALUE 'Y'.
+           01  WS-RELOAD-SWITCH         PIC X VALUE 'N'.
+               88  IS-RELOADING-TABLE   VALUE 'Y'.
+
+           01  WS-TOP-N                 PIC 99 VALUE 5.
+           01  WS-RANK                  PIC 99.
+
+           01  WS-REPORT-TITLE.
+               05  FILLER     PIC X(20) VALUE SPACES.
+               05  FILLER     PIC X(33)
+                    VALUE 'VIDEO GAME QUARTERLY SALES REPORT'.
+           01  WS-HEADING-LINE.
+               05  FILLER     PIC X(30) VALUE 'GAME TITLE'.
+               05  FILLER     PIC X(6)  VALUE ' QTR 1'.
+               05  FILLER     PIC XXX.
+               05  FILLER     PIC X(6)  VALUE ' QTR 2'.
+               05  FILLER     PIC XXX.
+               05  FILLER     PIC X(6)  VALUE ' QTR 3'.
+               05  FILLER     PIC XXX.
+               05  FILLER     PIC X(6)  VALUE ' QTR 4'.
+               05  FILLER     PIC XXX.
+               05  FILLER     PIC X(10) VALUE 'YEAR TOTAL'.
+               05  FILLER     PIC XX.
+               05  FILLER     PIC X(7)  VALUE 'TREND'.
+
+           01  WS-HEADING-LINE2.
+               05  FILLER     PIC X(30) VALUE
+                    '-------------------------'.
+               05  FILLER     PIC X(6) VALUE ' -----'.
+               05  FILLER     PIC X(3).
+               05  FILLER     PIC X(6) VALUE ' -----'.
+               05  FILLER     PIC X(3).
+               05  FILLER     PIC X(6) VALUE ' -----'.
+               05  FILLER     PIC X(3).
+               05  FILLER     PIC X(6) VALUE ' -----'.
+               05  FILLER     PIC X(3).
+               05  FILLER     PIC X(10) VALUE '----------'.
+               05  FILLER     PIC XX.
+               05  FILLER     PIC X(7)  VALUE '-------'.
+
+           01  WS-DETAIL-LINE.
+               05  WS-DET-SKU         PIC 9(5).
+               05  WS-DET-TITLE       PIC X(20).
+               05  FILLER             PIC XX VALUE SPACES.
+               05  WS-DET-AMT         OCCURS 4 TIMES.
+                   07  FILLER         PIC XX.
+                   07  WS-DET-SALES   PIC $ZZ,999.
+               05  FILLER             PIC XX VALUE SPACES.
+               05  WS-DET-YEAR-TOTAL  PIC $ZZZ,999.
+               05  FILLER             PIC XX VALUE SPACES.
+               05  WS-DET-TREND       PIC X(7).
+
+           01  WS-TOTAL-LINE.
+               05  FILLER             PIC X(27).
+               05  WS-TOTALS          OCCURS 4 TIMES.
+                   07  FILLER         PIC XX.
+                   07  WS-QTR-TOTALS  PIC $ZZ,999.
+               05  FILLER             PIC XX VALUE SPACES.
+               05  WS-TOTAL-YEAR      PIC $ZZZZ,999.
+
+       PROCEDURE DIVISION.
+           0100-BEGIN.
+
+               PERFORM 0050-CHECK-RESTART-CHECKPOINT.
+
+               OPEN INPUT VIDEOGAMEFILE.
+               IF WS-VG-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR VIDEOSALES.DAT - STATUS "
+                       WS-VG-STATUS
+                   STOP RUN
+               END-IF.
+               COMPUTE GAMETABLE-SUBSCRIPT = 1.
+
+               IF IS-RESUMING
+                   OPEN EXTEND SKU-EXCEPTIONS
+                   OPEN EXTEND SALES-CSV
+               ELSE
+                   OPEN OUTPUT SKU-EXCEPTIONS
+                   OPEN OUTPUT SALES-CSV
+               END-IF.
+               IF WS-EXC-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR SKU-EXCEPTIONS.DAT - STATUS "
+                       WS-EXC-STATUS
+                   STOP RUN
+               END-IF.
+               IF WS-CSV-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR VIDEOSALES.CSV - STATUS "
+                       WS-CSV-STATUS
+                   STOP RUN
+               END-IF.
+
+               READ VIDEOGAMEFILE
+                AT END SET ENDOFFILE TO TRUE
+               END-READ.
+
+               IF IS-RESUMING
+                   PERFORM 0055-SKIP-TO-RESUME-POINT
+               END-IF.
+
+               DISPLAY WS-REPORT-TITLE.
+               DISPLAY WS-HEADING-LINE.
+               DISPLAY WS-HEADING-LINE2.
+               PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
+               PERFORM 0250-DISPLAY-DETAILS.
+               PERFORM 0220-CALCULATE-QTRLY-TOTALS.
+               PERFORM 0400-BUILD-TOP-SELLERS.
+               PERFORM 0089-WRITE-CHECKPOINT-COMPLETED.
+               PERFORM 0300-STOP-RUN.
+
+           0050-CHECK-RESTART-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                    AT END CONTINUE
+                   END-READ
+                   IF WS-CKPT-STATUS = "00"
+                      AND CKPT-STATUS-TEXT = "STARTED"
+                       MOVE CKPT-LAST-SKU TO WS-RESUME-SKU
+                       SET IS-RESUMING TO TRUE
+                       DISPLAY "RETOMANDO A PARTIR DO SKU "
+                           WS-RESUME-SKU
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           0055-SKIP-TO-RESUME-POINT.
+      *    Records before the checkpoint SKU were already written to
+      *    SALES-CSV/SKU-EXCEPTIONS by the run that crashed (now kept
+      *    by opening those files EXTEND above); GAMETABLE itself is
+      *    not persisted across runs, so it has to be rebuilt from
+      *    the start of the file up to the checkpoint before this run
+      *    continues past it.
+               SET IS-RELOADING-TABLE TO TRUE.
+               PERFORM UNTIL ENDOFFILE
+                       OR SKU = WS-RESUME-SKU
+                   PERFORM 0206-STORE-RECORD-IN-TABLE
+                   READ VIDEOGAMEFILE
+                    AT END SET ENDOFFILE TO TRUE
+                   END-READ
+               END-PERFORM.
+               IF NOT ENDOFFILE
+                   PERFORM 0206-STORE-RECORD-IN-TABLE
+                   READ VIDEOGAMEFILE
+                    AT END SET ENDOFFILE TO TRUE
+                   END-READ
+               END-IF.
+               MOVE 'N' TO WS-RELOAD-SWITCH.
+
+           0200-PROCESS-RECORDS.
+               PERFORM 0206-STORE-RECORD-IN-TABLE.
+               IF RECORD-WAS-ADDED
+                   PERFORM 0450-WRITE-CSV-RECORD
+                   IF FUNCTION MOD(WS-TOTAL-GAMES,
+                       WS-CKPT-INTERVAL) = 0
+                       PERFORM 0095-WRITE-CHECKPOINT-PROGRESS
+                   END-IF
+               END-IF.
+               READ VIDEOGAMEFILE
+                AT END SET ENDOFFILE TO TRUE
+               END-READ.
+
+           0206-STORE-RECORD-IN-TABLE.
+               MOVE 'N' TO WS-ADDED-SWITCH.
+               IF NOT TABLE-IS-FULL
+                   PERFORM 0210-VALIDATE-SKU-AND-LOAD
+                   IF NOT REJECT-THIS-RECORD
+                       IF GAMETABLE-SUBSCRIPT > WS-MAX-ENTRIES
+                           SET TABLE-IS-FULL TO TRUE
+                           ADD 1 TO WS-SKIPPED-FULL-COUNT
+                       ELSE
+                           PERFORM 0207-ADD-RECORD-TO-TABLE
+                           SET RECORD-WAS-ADDED TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-SKIPPED-FULL-COUNT
+               END-IF.
+
+           0207-ADD-RECORD-TO-TABLE.
+               ADD 1 TO WS-TOTAL-GAMES.
+               MOVE SKU TO
+                 TABLE-SKU(GAMETABLE-SUBSCRIPT).
+               MOVE GAME-TITLE TO
+                 TABLE-GAME-TITLE(GAMETABLE-SUBSCRIPT).
+               MOVE QTRLY-SALES(1) TO
+                 TABLE-QTRLY-SALES(GAMETABLE-SUBSCRIPT,1).
+               MOVE QTRLY-SALES(2) TO
+                 TABLE-QTRLY-SALES(GAMETABLE-SUBSCRIPT,2).
+               MOVE QTRLY-SALES(3) TO
+                 TABLE-QTRLY-SALES(GAMETABLE-SUBSCRIPT,3).
+               MOVE QTRLY-SALES(4) TO
+                 TABLE-QTRLY-SALES(GAMETABLE-SUBSCRIPT,4).
+               COMPUTE GAMETABLE-SUBSCRIPT =
+                 GAMETABLE-SUBSCRIPT + 1.
+
+           0210-VALIDATE-SKU-AND-LOAD.
+      *    IS-RELOADING-TABLE means this record already went through
+      *    this same check (and, if rejected, was already logged to
+      *    SKU-EXCEPTIONS.DAT) by the run that crashed before this
+      *    checkpoint - only the in-memory table is being rebuilt, so
+      *    the exception file/count are not touched a second time.
+               MOVE 'N' TO WS-REJECT-SWITCH.
+               IF SKU = ZEROES
+                   IF NOT IS-RELOADING-TABLE
+                       MOVE SPACES TO SKU-EXC-LINE
+                       MOVE SKU TO EXC-SKU
+                       MOVE 'SKU ZERO OU INVALIDO' TO EXC-REASON
+                       WRITE SKU-EXC-LINE
+                       IF WS-EXC-STATUS NOT = "00"
+                           DISPLAY "ERRO AO GRAVAR SKU-EXCEPTIONS.DAT "
+                               "- STATUS " WS-EXC-STATUS
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-SKU-EXCEPTION-COUNT
+                   END-IF
+                   SET REJECT-THIS-RECORD TO TRUE
+               ELSE
+                   PERFORM 0215-CHECK-DUPLICATE-SKU
+                   IF DUPLICATE-SKU
+                       IF NOT IS-RELOADING-TABLE
+                           MOVE SPACES TO SKU-EXC-LINE
+                           MOVE SKU TO EXC-SKU
+                           MOVE 'SKU DUPLICADO' TO EXC-REASON
+                           WRITE SKU-EXC-LINE
+                           IF WS-EXC-STATUS NOT = "00"
+                               DISPLAY "ERRO AO GRAVAR "
+                                   "SKU-EXCEPTIONS.DAT - STATUS "
+                                   WS-EXC-STATUS
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WS-SKU-EXCEPTION-COUNT
+                       END-IF
+                       SET REJECT-THIS-RECORD TO TRUE
+                   END-IF
+               END-IF.
+
+           0215-CHECK-DUPLICATE-SKU.
+               MOVE 'N' TO WS-DUP-SKU-SWITCH.
+               PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+                   UNTIL SUBSCRIPT > WS-TOTAL-GAMES
+                   IF TABLE-SKU(SUBSCRIPT) = SKU
+                       SET DUPLICATE-SKU TO TRUE
+                   END-IF
+               END-PERFORM.
+
+           0450-WRITE-CSV-RECORD.
+               MOVE SPACES TO CSV-LINE.
+               STRING SKU                        DELIMITED BY SIZE
+                       ','                        DELIMITED BY SIZE
+                       FUNCTION TRIM(GAME-TITLE)  DELIMITED BY SIZE
+                       ','                        DELIMITED BY SIZE
+                       QTRLY-SALES(1)             DELIMITED BY SIZE
+                       ','                        DELIMITED BY SIZE
+                       QTRLY-SALES(2)             DELIMITED BY SIZE
+                       ','                        DELIMITED BY SIZE
+                       QTRLY-SALES(3)             DELIMITED BY SIZE
+                       ','                        DELIMITED BY SIZE
+                       QTRLY-SALES(4)             DELIMITED BY SIZE
+                   INTO CSV-LINE
+               END-STRING.
+               WRITE CSV-LINE.
+               IF WS-CSV-STATUS NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR VIDEOSALES.CSV - STATUS "
+                       WS-CSV-STATUS
+                   STOP RUN
+               END-IF.
+
+           0095-WRITE-CHECKPOINT-PROGRESS.
+               MOVE SPACES TO CKPT-LINE.
+               MOVE SKU TO CKPT-LAST-SKU.
+               MOVE WS-TOTAL-GAMES TO CKPT-RECORD-COUNT.
+               MOVE 'STARTED' TO CKPT-STATUS-TEXT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR SALES-CHECKPOINT.DAT - "
+                       "STATUS " WS-CKPT-STATUS
+                   STOP RUN
+               END-IF.
+               WRITE CKPT-LINE.
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR SALES-CHECKPOINT.DAT - "
+                       "STATUS " WS-CKPT-STATUS
+                   STOP RUN
+               END-IF.
+               CLOSE CHECKPOINT-FILE.
+
+           0089-WRITE-CHECKPOINT-COMPLETED.
+               MOVE SPACES TO CKPT-LINE.
+               MOVE ZEROES TO CKPT-LAST-SKU.
+               MOVE WS-TOTAL-GAMES TO CKPT-RECORD-COUNT.
+               MOVE 'COMPLETED' TO CKPT-STATUS-TEXT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR SALES-CHECKPOINT.DAT - "
+                       "STATUS " WS-CKPT-STATUS
+                   STOP RUN
+               END-IF.
+               WRITE CKPT-LINE.
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO GRAVAR SALES-CHECKPOINT.DAT - "
+                       "STATUS " WS-CKPT-STATUS
+                   STOP RUN
+               END-IF.
+               CLOSE CHECKPOINT-FILE.
+
+           0220-CALCULATE-QTRLY-TOTALS.
+               PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+                  UNTIL SUBSCRIPT > WS-TOTAL-GAMES
+                  ADD TABLE-QTRLY-SALES(SUBSCRIPT,1) TO
+                    WS-QTRLY-TOTAL(1)
+                  ADD TABLE-QTRLY-SALES(SUBSCRIPT,2) TO
+                    WS-QTRLY-TOTAL(2)
+                  ADD TABLE-QTRLY-SALES(SUBSCRIPT,3) TO
+                    WS-QTRLY-TOTAL(3)
+                  ADD TABLE-QTRLY-SALES(SUBSCRIPT,4) TO
+                    WS-QTRLY-TOTAL(4)
+               END-PERFORM.
+               MOVE WS-QTRLY-TOTAL(1) TO WS-QTR-TOTALS(1).
+               MOVE WS-QTRLY-TOTAL(2) TO WS-QTR-TOTALS(2).
+               MOVE WS-QTRLY-TOTAL(3) TO WS-QTR-TOTALS(3).
+               MOVE WS-QTRLY-TOTAL(4) TO WS-QTR-TOTALS(4).
+               COMPUTE WS-GRAND-TOTAL = WS-QTRLY-TOTAL(1) +
+                   WS-QTRLY-TOTAL(2) + WS-QTRLY-TOTAL(3) +
+                   WS-QTRLY-TOTAL(4).
+               MOVE WS-GRAND-TOTAL TO WS-TOTAL-YEAR.
+               DISPLAY WS-TOTAL-LINE.
+
+           0250-DISPLAY-DETAILS.
+
+               PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+                  UNTIL SUBSCRIPT > WS-TOTAL-GAMES
+                  MOVE TABLE-SKU(SUBSCRIPT) TO WS-DET-SKU
+                  MOVE TABLE-GAME-TITLE(SUBSCRIPT) TO
+                     WS-DET-TITLE
+                  MOVE TABLE-QTRLY-SALES(SUBSCRIPT,1)
+                    TO WS-DET-SALES(1)
+                  MOVE TABLE-QTRLY-SALES(SUBSCRIPT,2)
+                    TO WS-DET-SALES(2)
+                  MOVE TABLE-QTRLY-SALES(SUBSCRIPT,3)
+                    TO WS-DET-SALES(3)
+                  MOVE TABLE-QTRLY-SALES(SUBSCRIPT,4)
+                    TO WS-DET-SALES(4)
+                  COMPUTE WS-YEAR-TOTAL =
+                      TABLE-QTRLY-SALES(SUBSCRIPT,1) +
+                      TABLE-QTRLY-SALES(SUBSCRIPT,2) +
+                      TABLE-QTRLY-SALES(SUBSCRIPT,3) +
+                      TABLE-QTRLY-SALES(SUBSCRIPT,4)
+                  MOVE WS-YEAR-TOTAL TO WS-DET-YEAR-TOTAL
+                  EVALUATE TRUE
+                      WHEN TABLE-QTRLY-SALES(SUBSCRIPT,4) >
+                           TABLE-QTRLY-SALES(SUBSCRIPT,1)
+                          MOVE 'ALTA' TO WS-DET-TREND
+                      WHEN TABLE-QTRLY-SALES(SUBSCRIPT,4) <
+                           TABLE-QTRLY-SALES(SUBSCRIPT,1)
+                          MOVE 'BAIXA' TO WS-DET-TREND
+                      WHEN OTHER
+                          MOVE 'ESTAVEL' TO WS-DET-TREND
+                  END-EVALUATE
+                  DISPLAY WS-DETAIL-LINE
+               END-PERFORM.
+           0250-END.
+
+           0400-BUILD-TOP-SELLERS.
+               OPEN OUTPUT SORT-INPUT-FILE.
+               IF WS-SIN-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR TOPSELLERS-INPUT.TMP - "
+                       "STATUS " WS-SIN-STATUS
+                   STOP RUN
+               END-IF.
+               PERFORM VARYING SUBSCRIPT FROM 1 BY 1
+                  UNTIL SUBSCRIPT > WS-TOTAL-GAMES
+                  MOVE SPACES TO SORT-INPUT-REC
+                  MOVE TABLE-SKU(SUBSCRIPT) TO SI-SKU
+                  MOVE TABLE-GAME-TITLE(SUBSCRIPT) TO SI-TITLE
+                  COMPUTE SI-ANNUAL-TOTAL =
+                      TABLE-QTRLY-SALES(SUBSCRIPT,1) +
+                      TABLE-QTRLY-SALES(SUBSCRIPT,2) +
+                      TABLE-QTRLY-SALES(SUBSCRIPT,3) +
+                      TABLE-QTRLY-SALES(SUBSCRIPT,4)
+                  WRITE SORT-INPUT-REC
+                  IF WS-SIN-STATUS NOT = "00"
+                      DISPLAY "ERRO AO GRAVAR TOPSELLERS-INPUT.TMP "
+                          "- STATUS " WS-SIN-STATUS
+                      STOP RUN
+                  END-IF
+               END-PERFORM.
+               CLOSE SORT-INPUT-FILE.
+
+               SORT SORT-WORK ON DESCENDING KEY SW-ANNUAL-TOTAL
+                   USING SORT-INPUT-FILE
+                   GIVING SORTED-RESULTS.
+
+               DISPLAY ' '.
+               DISPLAY '   TOP ' WS-TOP-N ' GAME TITLES DO ANO'.
+               OPEN INPUT SORTED-RESULTS.
+               IF WS-SOUT-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR TOPSELLERS-SORTED.TMP - "
+                       "STATUS " WS-SOUT-STATUS
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT TOP-SELLERS-REPORT.
+               IF WS-TSR-STATUS NOT = "00"
+                   DISPLAY "ERRO AO ABRIR TOP-SELLERS-REPORT.DAT - "
+                       "STATUS " WS-TSR-STATUS
+                   STOP RUN
+               END-IF.
+               MOVE 1 TO WS-RANK.
+               READ SORTED-RESULTS
+                AT END SET END-OF-SORTED TO TRUE
+               END-READ.
+               PERFORM UNTIL END-OF-SORTED OR WS-RANK > WS-TOP-N
+                   MOVE SPACES TO TOPSELL-LINE
+                   MOVE WS-RANK TO TS-RANK-OUT
+                   MOVE SR-TITLE TO TS-TITLE-OUT
+                   MOVE SR-ANNUAL-TOTAL TO TS-TOTAL-OUT
+                   WRITE TOPSELL-LINE
+                   IF WS-TSR-STATUS NOT = "00"
+                       DISPLAY "ERRO AO GRAVAR TOP-SELLERS-REPORT.DAT "
+                           "- STATUS " WS-TSR-STATUS
+                       STOP RUN
+                   END-IF
+                   DISPLAY TOPSELL-LINE
+                   ADD 1 TO WS-RANK
+                   READ SORTED-RESULTS
+                    AT END SET END-OF-SORTED TO TRUE
+                   END-READ
+               END-PERFORM.
+               CLOSE SORTED-RESULTS.
+               CLOSE TOP-SELLERS-REPORT.
+
+           0300-STOP-RUN.
+
+               CLOSE VIDEOGAMEFILE.
+               CLOSE SKU-EXCEPTIONS.
+               CLOSE SALES-CSV.
+               IF WS-SKIPPED-FULL-COUNT > 0
+                   DISPLAY WS-SKIPPED-FULL-COUNT
+                       " REGISTROS NAO COUBERAM NA TABELA (LIMITE "
+                       WS-MAX-ENTRIES ")"
+               END-IF.
+               IF WS-SKU-EXCEPTION-COUNT > 0
+                   DISPLAY WS-SKU-EXCEPTION-COUNT
+                       " REGISTROS REJEITADOS POR SKU - VER "
+                       "SKU-EXCEPTIONS.DAT"
+               END-IF.
+               STOP RUN.
+
           END PROGRAM CREATETABLE.
